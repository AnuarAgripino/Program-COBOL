@@ -28,6 +28,70 @@
                     'C:\PastaCobol\Saida03.txt'
                       ORGANIZATION IS LINE SEQUENTIAL
                       FILE STATUS IS WSN-FS-SAIDA.
+      *
+           SELECT REJEITADOS
+                 ASSIGN TO
+                    'C:\PastaCobol\Rejeitados03.txt'
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS WSN-FS-REJEITADOS.
+      *
+           SELECT SAIDA-CSV
+                 ASSIGN TO
+                    'C:\PastaCobol\Saida03.csv'
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS WSN-FS-CSV.
+      *
+           SELECT DESCOBERTO-TMP
+                 ASSIGN TO
+                    'C:\PastaCobol\Descoberto03.txt'
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS WSN-FS-DESCOBERTO.
+      *
+           SELECT PARAMETROS
+                 ASSIGN TO
+                    'C:\PastaCobol\Parametros03.txt'
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS WSN-FS-PARAMETROS.
+      *
+           SELECT TIER2-TMP
+                 ASSIGN TO
+                    'C:\PastaCobol\Tier2Tmp03.txt'
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS WSN-FS-TIER2-TMP.
+      *
+           SELECT CHECKPOINT
+                 ASSIGN TO
+                    'C:\PastaCobol\Checkpoint03.txt'
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS WSN-FS-CHECKPOINT.
+      *
+           SELECT GERENTE-CKP
+                 ASSIGN TO
+                    'C:\PastaCobol\GerenteCkp03.txt'
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS WSN-FS-GERENTE-CKP.
+      *
+           SELECT ORDENACAO-ENTRADA
+                 ASSIGN TO
+                    'C:\PastaCobol\Ordenacao03.txt'
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS WSN-FS-ORDENACAO.
+      *
+           SELECT WORK-ORDENACAO
+                 ASSIGN TO
+                    'C:\PastaCobol\WorkOrd03.tmp'.
+      *
+           SELECT TOP10-TMP
+                 ASSIGN TO
+                    'C:\PastaCobol\Top10Tmp03.txt'
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS WSN-FS-TOP10.
+      *
+           SELECT BOTTOM10-TMP
+                 ASSIGN TO
+                    'C:\PastaCobol\Bot10Tmp03.txt'
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS WSN-FS-BOTTOM10.
       *
        DATA DIVISION.
       *
@@ -37,33 +101,138 @@
       *
        01  REG-ENTRADA.
            05 COD-CTA                  PIC 9(04).
-           05 TIP-CTA                  PIC X(14).
-           05 SALDO                    PIC 9(06)V99.
+           05 TIP-CTA                  PIC X(20).
+           05 SALDO                    PIC S9(06)V99
+                                        SIGN IS LEADING SEPARATE.
+           05 SALDO-X REDEFINES SALDO  PIC X(09).
+           05 NOME-CLIENTE             PIC X(30).
+           05 CPF-CLIENTE              PIC 9(11).
+           05 GERENTE                  PIC 9(04).
       *
        FD  SAIDA.
       *
-       01  REG-SAIDA                   PIC X(53).
+       01  REG-SAIDA                   PIC X(90).
+      *
+       FD  REJEITADOS.
+      *
+       01  REG-REJEITADO               PIC X(90).
+      *
+       FD  SAIDA-CSV.
+      *
+       01  REG-SAIDA-CSV               PIC X(100).
+      *
+       FD  DESCOBERTO-TMP.
+      *
+       01  REG-DESCOBERTO-TMP          PIC X(90).
+      *
+       FD  PARAMETROS.
+      *
+       01  REG-PARAMETRO.
+           05 PAR-LIMITE-TIER1         PIC 9(08)V99.
+           05 PAR-LIMITE-TIER2         PIC 9(08)V99.
+      *
+       FD  TIER2-TMP.
+      *
+       01  REG-TIER2-TMP               PIC X(90).
+      *
+       FD  CHECKPOINT.
+      *
+       01  REG-CHECKPOINT.
+           05 CKP-COD-CTA              PIC 9(04).
+           05 CKP-V-TT-CC              PIC S9(12)V99.
+           05 CKP-V-TT-CP              PIC 9(12)V99.
+           05 CKP-QTD-CC               PIC 9(03).
+           05 CKP-QTD-CP               PIC 9(03).
+           05 CKP-CONT-LEITURA         PIC 9(05).
+           05 CKP-QTD-TIPO-SAL         PIC 9(03).
+           05 CKP-V-TT-TIPO-SAL        PIC 9(12)V99.
+           05 CKP-QTD-TIPO-INV         PIC 9(03).
+           05 CKP-V-TT-TIPO-INV        PIC 9(12)V99.
+           05 CKP-QTD-TIER1            PIC 9(05).
+           05 CKP-V-TT-TIER1           PIC 9(12)V99.
+           05 CKP-QTD-TIER2            PIC 9(05).
+           05 CKP-V-TT-TIER2           PIC 9(12)V99.
+           05 CKP-QTD-DESCOBERTO       PIC 9(05).
+           05 CKP-V-TT-DESCOBERTO      PIC S9(12)V99.
+           05 CKP-CONT-REJEITADOS      PIC 9(05).
+      *
+       FD  GERENTE-CKP.
+      *
+       01  REG-GERENTE-CKP.
+           05 CKP-GER-COD              PIC 9(04).
+           05 CKP-GER-QTD              PIC 9(05).
+           05 CKP-GER-TOTAL            PIC S9(12)V99.
+           05 CKP-GER-TIPO-ITEM        OCCURS 4 TIMES.
+              10 CKP-GER-TIPO-QTD      PIC 9(05).
+              10 CKP-GER-TIPO-TOTAL    PIC S9(12)V99.
+      *
+       FD  ORDENACAO-ENTRADA.
+      *
+       01  REG-ORD-ENTRADA.
+           05 ORDE-TIP-CTA-SIG         PIC X(04).
+           05 ORDE-SALDO               PIC S9(06)V99.
+           05 ORDE-COD-CTA             PIC 9(04).
+           05 ORDE-NOME                PIC X(30).
+           05 ORDE-CPF                 PIC 9(11).
+      *
+       SD  WORK-ORDENACAO.
+      *
+       01  REG-ORD-TRABALHO.
+           05 ORDT-TIP-CTA-SIG         PIC X(04).
+           05 ORDT-SALDO               PIC S9(06)V99.
+           05 ORDT-COD-CTA             PIC 9(04).
+           05 ORDT-NOME                PIC X(30).
+           05 ORDT-CPF                 PIC 9(11).
+      *
+       FD  TOP10-TMP.
+      *
+       01  REG-TOP10-TMP.
+           05 T10-TIP-CTA-SIG          PIC X(04).
+           05 T10-SALDO                PIC S9(06)V99.
+           05 T10-COD-CTA              PIC 9(04).
+           05 T10-NOME                 PIC X(30).
+           05 T10-CPF                  PIC 9(11).
+      *
+       FD  BOTTOM10-TMP.
+      *
+       01  REG-BOTTOM10-TMP.
+           05 B10-TIP-CTA-SIG          PIC X(04).
+           05 B10-SALDO                PIC S9(06)V99.
+           05 B10-COD-CTA              PIC 9(04).
+           05 B10-NOME                 PIC X(30).
+           05 B10-CPF                  PIC 9(11).
       ******************************************************************
        WORKING-STORAGE SECTION.
       ******************************************************************
        01  WCA-VARIAVEIS.
            05 WSN-FS-ENTRADA           PIC 9(02) VALUE ZEROS.
            05 WSN-FS-SAIDA             PIC 9(02) VALUE ZEROS.
-           05 V-TT-CC                  PIC 9(12)V99.
+           05 WSN-FS-REJEITADOS        PIC 9(02) VALUE ZEROS.
+           05 WSN-FS-CSV               PIC 9(02) VALUE ZEROS.
+           05 WSN-FS-DESCOBERTO        PIC 9(02) VALUE ZEROS.
+           05 WSN-FS-PARAMETROS        PIC 9(02) VALUE ZEROS.
+           05 WSN-FS-TIER2-TMP         PIC 9(02) VALUE ZEROS.
+           05 WSN-FS-CHECKPOINT        PIC 9(02) VALUE ZEROS.
+           05 WSN-FS-ORDENACAO         PIC 9(02) VALUE ZEROS.
+           05 WSN-FS-TOP10             PIC 9(02) VALUE ZEROS.
+           05 WSN-FS-BOTTOM10          PIC 9(02) VALUE ZEROS.
+           05 WSN-FS-GERENTE-CKP       PIC 9(02) VALUE ZEROS.
+           05 V-TT-CC                  PIC S9(12)V99.
            05 V-TT-CP                  PIC 9(12)V99.
-           05 SOMA-TOTAL               PIC 9(15)V99.
+           05 SOMA-TOTAL               PIC S9(15)V99.
       ***********************************************
-           05 SLD-MAIOR-CC             PIC 9(15)V99.
-           05 SLD-MAIOR-COD-CC         PIC 9(04).
-      *
-           05 SLD-MAIOR-CP             PIC 9(15)V99.
-           05 SLD-MAIOR-COD-CP         PIC 9(04).
+           05 CONT-LEITURA             PIC 9(05) VALUE ZERO.
+           05 CONT-REJEITADOS          PIC 9(05) VALUE ZERO.
       ***********************************************
-           05 SLD-MENOR-CC             PIC 9(06)V99 VALUE 999999,99.
-           05 SLD-MENOR-COD-CC         PIC 9(04).
-      *
-           05 SLD-MENOR-CP             PIC 9(06)V99 VALUE 999999,99.
-           05 SLD-MENOR-COD-CP         PIC 9(04).
+       01  WCA-VALIDACAO.
+           05 WCA-IX-VISTO             PIC 9(05) VALUE ZERO.
+           05 WCA-REG-VALIDO           PIC X(01) VALUE 'S'.
+              88 WCA-REG-VALIDO-SIM              VALUE 'S'.
+              88 WCA-REG-VALIDO-NAO              VALUE 'N'.
+           05 WCA-MOTIVO-REJEICAO      PIC X(30) VALUE SPACES.
+           05 WCA-COD-VISTO-TAB        PIC X(01)
+                                       OCCURS 10000 TIMES
+                                       VALUE 'N'.
       ***********************************************
        01  WCA-CONSTANTES.
            05 WCA-PRINCIPAL            PIC X(10) VALUE 'PRINCIPAL'.
@@ -79,12 +248,112 @@
            05 QTD-CC                   PIC 9(03) VALUE ZERO.
            05 QTD-CP                   PIC 9(03) VALUE ZERO.
       *
-           05 V-TT-CC-M                PIC ZZZ.ZZZ.ZZ9,99.
+           05 QTD-DESCOBERTO           PIC 9(05) VALUE ZERO.
+           05 V-TT-DESCOBERTO          PIC S9(12)V99 VALUE ZERO.
+      *
+           05 V-TT-CC-M                PIC -ZZZ.ZZZ.ZZ9,99.
            05 V-TT-CP-M                PIC ZZZ.ZZZ.ZZ9,99.
       *
-       01  WCA-TIP-CTA-SAIDA.
-           05 TIP-CTA1                 PIC X(04) VALUE 'C/C'.
-           05 TIP-CTA2                 PIC X(04) VALUE 'POUP'.
+      ***************    TABELA DE TIPOS DE CONTA   **********************
+       01  WCA-TAB-TIPO-CTA-DADOS.
+           05 FILLER                   PIC X(20) VALUE 'Conta Corrente'.
+           05 FILLER                   PIC X(04) VALUE 'C/C'.
+           05 FILLER                   PIC X(20) VALUE 'Conta Poupanca'.
+           05 FILLER                   PIC X(04) VALUE 'POUP'.
+           05 FILLER                   PIC X(20) VALUE 'Conta Salario'.
+           05 FILLER                   PIC X(04) VALUE 'SAL'.
+           05 FILLER                   PIC X(20)
+                                        VALUE 'Conta Investimento'.
+           05 FILLER                   PIC X(04) VALUE 'INV'.
+      *
+       01  WCA-TAB-TIPO-CTA REDEFINES WCA-TAB-TIPO-CTA-DADOS.
+           05 WCA-TIPO-CTA-ITEM        OCCURS 4 TIMES
+                                       INDEXED BY WCA-IX-TIPO.
+              10 WCA-TIPO-CTA-COD      PIC X(20).
+              10 WCA-TIPO-CTA-SIG      PIC X(04).
+      *
+       01  WCA-TIPO-ACHOU-IX           PIC 9(02) VALUE ZERO.
+      *
+      ***********************************************
+      * ACUMULADORES DOS TIPOS DE CONTA NOVOS (SALARIO/INVESTIMENTO)
+       01  WCA-ACUM-TIPO.
+           05 WCA-ACUM-TIPO-ITEM       OCCURS 2 TIMES.
+              10 QTD-TIPO              PIC 9(03) VALUE ZERO.
+              10 V-TT-TIPO             PIC 9(12)V99 VALUE ZERO.
+      *
+           05 WCA-IX-ACUM              PIC 9(02) VALUE ZERO.
+      *
+      ***********************************************
+      * LIMITES DA LISTAGEM DE SALDOS ALTOS (POR FAIXA)
+       01  WCA-LIMITES.
+           05 WCA-LIMITE-TIER1         PIC 9(08)V99 VALUE 100000,00.
+           05 WCA-LIMITE-TIER2         PIC 9(08)V99 VALUE 500000,00.
+      *
+       01  WCA-ACUM-TIER.
+           05 QTD-TIER1                PIC 9(05) VALUE ZERO.
+           05 V-TT-TIER1               PIC 9(12)V99 VALUE ZERO.
+           05 QTD-TIER2                PIC 9(05) VALUE ZERO.
+           05 V-TT-TIER2               PIC 9(12)V99 VALUE ZERO.
+      *
+      ***********************************************
+      * CHECKPOINT/RESTART DO PROCESSAMENTO
+       01  WCA-CKP-INTERVALO           PIC 9(05) VALUE 100.
+      *
+       01  WCA-ULT-CHECKPOINT.
+           05 CKP-COD-CTA-ULT          PIC 9(04) VALUE ZERO.
+           05 CKP-V-TT-CC-ULT          PIC S9(12)V99 VALUE ZERO.
+           05 CKP-V-TT-CP-ULT          PIC 9(12)V99 VALUE ZERO.
+           05 CKP-QTD-CC-ULT           PIC 9(03) VALUE ZERO.
+           05 CKP-QTD-CP-ULT           PIC 9(03) VALUE ZERO.
+           05 CKP-CONT-LEITURA-ULT     PIC 9(05) VALUE ZERO.
+           05 CKP-QTD-TIPO-SAL-ULT     PIC 9(03) VALUE ZERO.
+           05 CKP-V-TT-TIPO-SAL-ULT    PIC 9(12)V99 VALUE ZERO.
+           05 CKP-QTD-TIPO-INV-ULT     PIC 9(03) VALUE ZERO.
+           05 CKP-V-TT-TIPO-INV-ULT    PIC 9(12)V99 VALUE ZERO.
+           05 CKP-QTD-TIER1-ULT        PIC 9(05) VALUE ZERO.
+           05 CKP-V-TT-TIER1-ULT       PIC 9(12)V99 VALUE ZERO.
+           05 CKP-QTD-TIER2-ULT        PIC 9(05) VALUE ZERO.
+           05 CKP-V-TT-TIER2-ULT       PIC 9(12)V99 VALUE ZERO.
+           05 CKP-QTD-DESCOBERTO-ULT   PIC 9(05) VALUE ZERO.
+           05 CKP-V-TT-DESCOBERTO-ULT  PIC S9(12)V99 VALUE ZERO.
+           05 CKP-CONT-REJEITADOS-ULT  PIC 9(05) VALUE ZERO.
+      *
+      ***********************************************
+      * MONTAGEM DA LINHA CSV (SAIDA03.CSV)
+       01  WCA-CSV-LINHA               PIC X(100).
+      *
+       01  WCA-CSV-CONVERSAO.
+           05 WCA-CSV-VALOR-IN         PIC S9(15)V99.
+           05 WCA-CSV-VALOR-ABS        PIC 9(15)V99.
+           05 WCA-CSV-VALOR-X REDEFINES WCA-CSV-VALOR-ABS
+                                       PIC X(17).
+           05 WCA-CSV-VALOR-OUT        PIC X(20).
+      *
+      ***********************************************
+      * RANKING TOP-10/BOTTOM-10 POR TIPO DE CONTA
+       01  WCA-LEADERBOARD.
+           05 WCA-LEAD-TIPO-ANT        PIC X(04) VALUE SPACES.
+           05 WCA-LEAD-RANK            PIC 9(02) VALUE ZERO.
+      *
+      ***********************************************
+      * DETALHES POR GERENTE (CAB-05) - TOTAIS GERAIS E POR TIPO DE CONTA
+       01  WCA-TAB-GERENTE.
+           05 WCA-GER-ITEM             OCCURS 200 TIMES
+                                        INDEXED BY WCA-IX-GER.
+              10 WCA-GER-COD           PIC 9(04) VALUE ZERO.
+              10 WCA-GER-QTD           PIC 9(05) VALUE ZERO.
+              10 WCA-GER-TOTAL         PIC S9(12)V99 VALUE ZERO.
+              10 WCA-GER-TIPO-ITEM     OCCURS 4 TIMES
+                                        INDEXED BY WCA-IX-GER-TIPO.
+                 15 WCA-GER-TIPO-QTD   PIC 9(05) VALUE ZERO.
+                 15 WCA-GER-TIPO-TOTAL PIC S9(12)V99 VALUE ZERO.
+           05 WCA-QTD-GERENTES         PIC 9(03) VALUE ZERO.
+      *
+       01  WCA-GER-ACHOU               PIC X(01) VALUE 'N'.
+           88 WCA-GER-ACHOU-SIM                  VALUE 'S'.
+           88 WCA-GER-ACHOU-NAO                  VALUE 'N'.
+      *
+       01  WCA-GER-IX-ACHADO            PIC 9(03) VALUE ZERO.
       *
       ***************    CABECALHOS  ***********************************
        01  WCA-LCAB.
@@ -109,27 +378,77 @@
            03 FILLER                   PIC X(01) VALUE '*'.
       *
        01  CAB-02.
-           03 FILLER                   PIC X(53) VALUE
-              '*    CLIENTES COM SALDO MAIOR QUE R$ 100.000,00    *'.
+           03 FILLER                   PIC X(24) VALUE
+              '*  CLIENTES TIER 1: R$ '.
+           03 CAB-LIMITE-TIER1         PIC ZZZ.ZZZ.ZZ9,99.
+           03 FILLER                   PIC X(06) VALUE
+              ' A R$ '.
+           03 CAB-LIMITE-TIER2         PIC ZZZ.ZZZ.ZZ9,99.
+           03 FILLER                   PIC X(03) VALUE '  *'.
+       01  CAB-02B.
+           03 FILLER                   PIC X(24) VALUE
+              '*  CLIENTES TIER 2: R$ '.
+           03 CAB-LIMITE-TIER2B        PIC ZZZ.ZZZ.ZZ9,99.
+           03 FILLER                   PIC X(19) VALUE
+              ' EM DIANTE       *'.
        01  CAB-03.
-           03 FILLER                   PIC X(53) VALUE
-              '  CODIGO      TIPO DA CONTA       SALDO DA CONTA    '.
+           03 FILLER                   PIC X(08) VALUE '  CODIGO'.
+           03 FILLER                   PIC X(02) VALUE SPACES.
+           03 FILLER                   PIC X(20) VALUE
+              'NOME DO CLIENTE     '.
+           03 FILLER                   PIC X(01) VALUE SPACES.
+           03 FILLER                   PIC X(14) VALUE
+              'CPF           '.
+           03 FILLER                   PIC X(02) VALUE SPACES.
+           03 FILLER                   PIC X(16) VALUE
+              'TIPO DA CONTA   '.
+           03 FILLER                   PIC X(01) VALUE SPACES.
+           03 FILLER                   PIC X(14) VALUE
+              'SALDO DA CONTA'.
        01  CAB-04.
            03 FILLER                   PIC X(53) VALUE
               '*               RESUMO DAS CONTAS                  *'.
        01  CAB-05.
            03 FILLER                   PIC X(53) VALUE
               '*               DETALHES DE GERENTE                *'.
+       01  CAB-06.
+           03 FILLER                   PIC X(53) VALUE
+              '*        RANKING TOP 10 / BOTTOM 10 POR TIPO        *'.
+       01  CAB-LEAD-TOP.
+           03 FILLER                   PIC X(11) VALUE '*  TOP 10 '.
+           03 CAB-LEAD-TOP-TIPO        PIC X(20).
+           03 FILLER                   PIC X(21) VALUE SPACES.
+           03 FILLER                   PIC X(01) VALUE '*'.
+       01  CAB-LEAD-BOTTOM.
+           03 FILLER                   PIC X(14) VALUE '*  BOTTOM 10 '.
+           03 CAB-LEAD-BOT-TIPO        PIC X(20).
+           03 FILLER                   PIC X(18) VALUE SPACES.
+           03 FILLER                   PIC X(01) VALUE '*'.
+       01  CAB-07.
+           03 FILLER                   PIC X(53) VALUE
+              '*        CONTAS EM DESCOBERTO (SALDO < 0)           *'.
       ***************    CABECALHOS  ***********************************
       *
        01  DET-01.
-           03  FILLER                  PIC X(03) VALUE SPACES.
+           03  FILLER                  PIC X(02) VALUE SPACES.
            03  DET-CDO-CTA             PIC 9(04).
-           03  FILLER                  PIC X(10) VALUE SPACES.
+           03  FILLER                  PIC X(04) VALUE SPACES.
+           03  DET-NOME-CLIENTE        PIC X(20).
+           03  FILLER                  PIC X(01) VALUE SPACES.
+           03  DET-CPF                 PIC 9(11).
+           03  FILLER                  PIC X(05) VALUE SPACES.
            03  DET-TIP-CTA             PIC X(16).
            03  FILLER                  PIC X(01) VALUE SPACES.
            03  FILLER                  PIC X(04) VALUE 'R$'.
-           03  DET-SLD-CTA             PIC ZZZ.ZZ9,99.
+           03  DET-SLD-CTA             PIC -ZZZ.ZZ9,99.
+      ***********************************************
+       01  DET-REJ-01.
+           03  FILLER                  PIC X(02) VALUE SPACES.
+           03  DET-REJ-COD             PIC 9(04).
+           03  FILLER                  PIC X(06) VALUE SPACES.
+           03  DET-REJ-TIP-CTA         PIC X(20).
+           03  FILLER                  PIC X(01) VALUE SPACES.
+           03  DET-REJ-MOTIVO          PIC X(30).
       ***********************************************
        01  DET-RC-01.
            03  FILLER                  PIC X(02) VALUE SPACES.
@@ -147,7 +466,7 @@
            03 FILLER                   PIC X(02) VALUE SPACES.
            03 FILLER                   PIC X(34) VALUE
                 'SALDO TOTAL DE CONTA CORRENTE = R$'.
-           03 DET-V-TT-CC              PIC ZZZ.ZZZ.ZZ9,99.
+           03 DET-V-TT-CC              PIC -ZZZ.ZZZ.ZZ9,99.
       *
        01  DET-RC-04.
            03 FILLER                   PIC X(02) VALUE SPACES.
@@ -159,65 +478,144 @@
            03 FILLER                   PIC X(02) VALUE SPACES.
            03 FILLER                   PIC X(34) VALUE
                 'SALDO TOTAL DAS CONTAS = R$      '.
-           03 DET-SOMA-TT              PIC ZZZ.ZZZ.ZZ9,99.
+           03 DET-SOMA-TT              PIC -ZZZ.ZZZ.ZZ9,99.
       ***********************************************
-       01  DET-RC-06.
-           03 FILLER                   PIC X(02) VALUE SPACES.
-           03 FILLER                   PIC X(41) VALUE
-                'CLIENTE COM MAIOR SALDO EM CONTA CORRENTE'.
+       01  DET-RC-17.
+           03  FILLER                  PIC X(02) VALUE SPACES.
+           03 FILLER                   PIC X(28) VALUE
+                'TOTAL DE CONTAS SALARIO   = '.
+           03 DET-QTD-SAL              PIC ZZ9.
       *
-       01  DET-M-SCC.
-           03 FILLER                   PIC X(10) VALUE SPACES.
-           03 COD-CC-MA                PIC 9(04).
-           03 FILLER                   PIC X(04) VALUE SPACES.
-           03 FILLER                   PIC X(02) VALUE 'R$'.
-           03 VALOR-CC-MA              PIC ZZZ.ZZZ.ZZ9,99.
+       01  DET-RC-18.
+           03  FILLER                  PIC X(02) VALUE SPACES.
+           03 FILLER                   PIC X(28) VALUE
+                'TOTAL DE CONTAS INVEST.   = '.
+           03 DET-QTD-INV              PIC ZZ9.
       *
-       01  DET-RC-07.
+       01  DET-RC-19.
            03 FILLER                   PIC X(02) VALUE SPACES.
-           03 FILLER                   PIC X(41) VALUE
-                'CLIENTE COM MAIOR SALDO EM POUPANCA'.
-      *
-       01  DET-M-SCP.
-           03 FILLER                   PIC X(10) VALUE SPACES.
-           03 COD-CP-MA                PIC 9(04).
-           03 FILLER                   PIC X(04) VALUE SPACES.
-           03 FILLER                   PIC X(02) VALUE 'R$'.
-           03 VALOR-CP-MA              PIC ZZZ.ZZZ.ZZ9,99.
+           03 FILLER                   PIC X(34) VALUE
+                'SALDO TOTAL DE CONTA SALARIO = R$'.
+           03 DET-V-TT-SAL             PIC ZZZ.ZZZ.ZZ9,99.
       *
-       01  DET-RC-08.
+       01  DET-RC-20.
            03 FILLER                   PIC X(02) VALUE SPACES.
-           03 FILLER                   PIC X(41) VALUE
-                'CLIENTE COM MENOR SALDO EM CONTA CORRENTE'.
+           03 FILLER                   PIC X(34) VALUE
+                'SALDO TOTAL DE CONTA INVEST. = R$'.
+           03 DET-V-TT-INV             PIC ZZZ.ZZZ.ZZ9,99.
+      ***********************************************
+       01  DET-RC-21.
+           03 FILLER                   PIC X(02) VALUE SPACES.
+           03 FILLER                   PIC X(28) VALUE
+                'TOTAL DE CONTAS TIER 1   = '.
+           03 DET-QTD-TIER1            PIC ZZZZ9.
+           03 FILLER                   PIC X(08) VALUE '  R$'.
+           03 DET-V-TT-TIER1           PIC ZZZ.ZZZ.ZZ9,99.
       *
-       01  DET-MN-SCC.
-           03 FILLER                   PIC X(10) VALUE SPACES.
-           03 COD-CC-MN                PIC 9(04).
-           03 FILLER                   PIC X(04) VALUE SPACES.
-           03 FILLER                   PIC X(02) VALUE 'R$'.
-           03 VALOR-CC-MN              PIC ZZZ.ZZZ.ZZ9,99.
+       01  DET-RC-22.
+           03 FILLER                   PIC X(02) VALUE SPACES.
+           03 FILLER                   PIC X(28) VALUE
+                'TOTAL DE CONTAS TIER 2   = '.
+           03 DET-QTD-TIER2            PIC ZZZZ9.
+           03 FILLER                   PIC X(08) VALUE '  R$'.
+           03 DET-V-TT-TIER2           PIC ZZZ.ZZZ.ZZ9,99.
+      ***********************************************
+       01  DET-RC-15.
+           03 FILLER                   PIC X(02) VALUE SPACES.
+           03 FILLER                   PIC X(28) VALUE
+                'TOTAL DE REGISTROS LIDOS  = '.
+           03 DET-CONT-LEITURA         PIC ZZZZ9.
       *
-           01  DET-RC-09.
+       01  DET-RC-16.
            03 FILLER                   PIC X(02) VALUE SPACES.
-           03 FILLER                   PIC X(41) VALUE
-                'CLIENTE COM MENOR SALDO EM POUPANCA'.
+           03 FILLER                   PIC X(28) VALUE
+                'TOTAL DE REG REJEITADOS  = '.
+           03 DET-CONT-REJEITADOS      PIC ZZZZ9.
+      ***********************************************
+       01  DET-RC-23.
+           03 FILLER                   PIC X(02) VALUE SPACES.
+           03 FILLER                   PIC X(28) VALUE
+                'TOTAL DE CONTAS DESCOBERTO='.
+           03 DET-QTD-DESCOBERTO       PIC ZZZZ9.
       *
-       01  DET-MN-SCP.
-           03 FILLER                   PIC X(10) VALUE SPACES.
-           03 COD-CP-MN                PIC 9(04).
-           03 FILLER                   PIC X(04) VALUE SPACES.
+       01  DET-RC-24.
+           03 FILLER                   PIC X(02) VALUE SPACES.
+           03 FILLER                   PIC X(34) VALUE
+                'SALDO TOTAL DESCOBERTO = R$      '.
+           03 DET-V-TT-DESCOBERTO      PIC -ZZZ.ZZZ.ZZ9,99.
+      ***********************************************
+       01  DET-LEAD-01.
+           03 FILLER                   PIC X(02) VALUE SPACES.
+           03 DET-LEAD-RANK            PIC Z9.
+           03 FILLER                   PIC X(01) VALUE '-'.
+           03 FILLER                   PIC X(01) VALUE SPACES.
+           03 DET-LEAD-COD             PIC 9(04).
+           03 FILLER                   PIC X(02) VALUE SPACES.
+           03 DET-LEAD-NOME            PIC X(20).
+           03 FILLER                   PIC X(01) VALUE SPACES.
+           03 DET-LEAD-CPF             PIC 9(11).
+           03 FILLER                   PIC X(02) VALUE SPACES.
            03 FILLER                   PIC X(02) VALUE 'R$'.
-           03 VALOR-CP-MN              PIC ZZZ.ZZZ.ZZ9,99.
-      *
+           03 DET-LEAD-SALDO           PIC -ZZZ.ZZZ.ZZ9,99.
+      ***********************************************
+       01  DET-GERENTE.
+           03 FILLER                   PIC X(02) VALUE SPACES.
+           03 FILLER                   PIC X(11) VALUE 'GERENTE '.
+           03 DET-GER-COD              PIC 9(04).
+           03 FILLER                   PIC X(04) VALUE SPACES.
+           03 FILLER                   PIC X(11) VALUE 'CONTAS = '.
+           03 DET-GER-QTD              PIC ZZZZ9.
+           03 FILLER                   PIC X(04) VALUE SPACES.
+           03 FILLER                   PIC X(08) VALUE 'R$'.
+           03 DET-GER-TOTAL            PIC -ZZZ.ZZZ.ZZ9,99.
+      ***********************************************
+       01  DET-GER-TIPO.
+           03 FILLER                   PIC X(06) VALUE SPACES.
+           03 FILLER                   PIC X(02) VALUE '- '.
+           03 DET-GER-TIPO-DESC        PIC X(20).
+           03 FILLER                   PIC X(02) VALUE SPACES.
+           03 FILLER                   PIC X(11) VALUE 'CONTAS = '.
+           03 DET-GER-TIPO-QTD         PIC ZZZZ9.
+           03 FILLER                   PIC X(04) VALUE SPACES.
+           03 FILLER                   PIC X(08) VALUE 'R$'.
+           03 DET-GER-TIPO-TOTAL       PIC -ZZZ.ZZZ.ZZ9,99.
+      ***********************************************
        01  RG-ENT.
            03  ENT-CDO-CTA             PIC 9(04).
-           03  ENT-TIP-CTA             PIC X(14).
-           03  ENT-SLD-CTA             PIC 9(06)V99.
+           03  ENT-TIP-CTA             PIC X(20).
+           03  ENT-SLD-CTA             PIC S9(06)V99
+                                       SIGN IS LEADING SEPARATE.
+           03  ENT-SLD-CTA-X REDEFINES ENT-SLD-CTA
+                                       PIC X(09).
+           03  ENT-NOME-CLIENTE        PIC X(30).
+           03  ENT-CPF-CLIENTE         PIC 9(11).
+           03  ENT-GERENTE             PIC 9(04).
       *
        01  WSW-SWITCHES.
            05 SW-ENTRADA               PIC X(01) VALUE 'N'.
            88 SW-FIM-NAO                         VALUE 'N'.
            88 SW-FIM-SIM                         VALUE 'S'.
+           05 SW-TIER2-TMP             PIC X(01) VALUE 'N'.
+           88 SW-FIM-TIER2-NAO                   VALUE 'N'.
+           88 SW-FIM-TIER2-SIM                   VALUE 'S'.
+           05 SW-CHECKPOINT            PIC X(01) VALUE 'N'.
+           88 SW-FIM-CKP-NAO                     VALUE 'N'.
+           88 SW-FIM-CKP-SIM                     VALUE 'S'.
+           05 SW-RETOMA                PIC X(01) VALUE 'N'.
+           88 SW-RETOMADO-NAO                    VALUE 'N'.
+           88 SW-RETOMADO-SIM                    VALUE 'S'.
+           05 SW-TOP10-TMP             PIC X(01) VALUE 'N'.
+           88 SW-FIM-TOP10-NAO                   VALUE 'N'.
+           88 SW-FIM-TOP10-SIM                   VALUE 'S'.
+           05 SW-BOTTOM10-TMP          PIC X(01) VALUE 'N'.
+           88 SW-FIM-BOTTOM10-NAO                VALUE 'N'.
+           88 SW-FIM-BOTTOM10-SIM                VALUE 'S'.
+           05 SW-DESCOBERTO-TMP        PIC X(01) VALUE 'N'.
+           88 SW-FIM-DESCOBERTO-NAO               VALUE 'N'.
+           88 SW-FIM-DESCOBERTO-SIM               VALUE 'S'.
+           05 SW-GER-CKP               PIC X(01) VALUE 'N'.
+           88 SW-FIM-GER-CKP-NAO                  VALUE 'N'.
+           88 SW-FIM-GER-CKP-SIM                  VALUE 'S'.
       ******************************************************************
        PROCEDURE DIVISION.
       ******************************************************************
@@ -245,30 +643,254 @@
 
            SET SW-FIM-NAO TO TRUE
            OPEN INPUT ENTRADA
-           OPEN OUTPUT SAIDA
       *
-           PERFORM 1100-LER-ENTRADA
-           THRU 1100-LER-ENTRADA-FIM
+           OPEN INPUT PARAMETROS
+           IF WSN-FS-PARAMETROS EQUAL '00'
+                READ PARAMETROS
+                     AT END
+                          CONTINUE
+                     NOT AT END
+                          MOVE PAR-LIMITE-TIER1 TO WCA-LIMITE-TIER1
+                          MOVE PAR-LIMITE-TIER2 TO WCA-LIMITE-TIER2
+                END-READ
+                CLOSE PARAMETROS
+           END-IF
+      *
+           MOVE WCA-LIMITE-TIER1 TO CAB-LIMITE-TIER1
+           MOVE WCA-LIMITE-TIER2 TO CAB-LIMITE-TIER2
+           MOVE WCA-LIMITE-TIER2 TO CAB-LIMITE-TIER2B
+      *
+           PERFORM 1040-LER-ULTIMO-CHECKPOINT
+              THRU 1040-LER-ULTIMO-CHECKPOINT-FIM
+      *
+           IF CKP-COD-CTA-ULT > ZERO
+                OPEN EXTEND SAIDA
+                OPEN EXTEND REJEITADOS
+                OPEN EXTEND TIER2-TMP
+                OPEN EXTEND ORDENACAO-ENTRADA
+                OPEN EXTEND SAIDA-CSV
+                OPEN EXTEND DESCOBERTO-TMP
+           ELSE
+                OPEN OUTPUT SAIDA
+                OPEN OUTPUT REJEITADOS
+                OPEN OUTPUT TIER2-TMP
+                OPEN OUTPUT ORDENACAO-ENTRADA
+                OPEN OUTPUT SAIDA-CSV
+                OPEN OUTPUT DESCOBERTO-TMP
+      *
+                MOVE 'COD_CTA,TIP_CTA,SALDO' TO REG-SAIDA-CSV
+                WRITE REG-SAIDA-CSV
+           END-IF
+      *
+           PERFORM 1050-RETOMAR-CHECKPOINT
+              THRU 1050-RETOMAR-CHECKPOINT-FIM
+      *
+           OPEN EXTEND CHECKPOINT
+           IF WSN-FS-CHECKPOINT NOT EQUAL '00'
+                OPEN OUTPUT CHECKPOINT
+           END-IF
+      *
+           IF SW-FIM-NAO
+                PERFORM 1100-LER-ENTRADA
+                   THRU 1100-LER-ENTRADA-FIM
+           END-IF
+      *
+           IF SW-FIM-NAO
+                PERFORM 1150-VALIDAR-ENTRADA
+                   THRU 1150-VALIDAR-ENTRADA-FIM
+           END-IF
       *
-           PERFORM 1200-CABECALHO
-           PERFORM 1200-CABECALHO-FIM
+           IF CKP-COD-CTA-ULT = ZERO
+                PERFORM 1200-CABECALHO
+                PERFORM 1200-CABECALHO-FIM
+           END-IF
            .
       *
        1000-INICIO-FIM.
            EXIT.
       ******************************************************************
+      *1040-LER-ULTIMO-CHECKPOINT - RELE O ULTIMO CHECKPOINT GRAVADO
+      *(SE HOUVER) SEM ALTERAR NENHUM ACUMULADOR, PARA QUE 1000-INICIO
+      *SAIBA SE A EXECUCAO ANTERIOR FOI INTERROMPIDA ANTES DE ABRIR OS
+      *DEMAIS ARQUIVOS DE SAIDA
+      ******************************************************************
+       1040-LER-ULTIMO-CHECKPOINT.
+      *
+           OPEN INPUT CHECKPOINT
+           IF WSN-FS-CHECKPOINT EQUAL '00'
+                SET SW-FIM-CKP-NAO TO TRUE
+                PERFORM UNTIL SW-FIM-CKP-SIM
+                     READ CHECKPOINT
+                          AT END
+                               SET SW-FIM-CKP-SIM TO TRUE
+                          NOT AT END
+                               MOVE REG-CHECKPOINT TO WCA-ULT-CHECKPOINT
+                     END-READ
+                END-PERFORM
+                CLOSE CHECKPOINT
+           END-IF
+           .
+      *
+       1040-LER-ULTIMO-CHECKPOINT-FIM.
+           EXIT.
+      ******************************************************************
+      *1050-RETOMAR-CHECKPOINT - ADIANTA A LEITURA DA ENTRADA ATE O
+      *PONTO ONDE O PROCESSAMENTO ANTERIOR PAROU, RESTAURANDO OS
+      *ACUMULADORES DA EPOCA A PARTIR DO ULTIMO CHECKPOINT LIDO EM
+      *1040-LER-ULTIMO-CHECKPOINT
+      ******************************************************************
+       1050-RETOMAR-CHECKPOINT.
+      *
+           IF CKP-COD-CTA-ULT > ZERO
+                DISPLAY 'RETOMANDO A PARTIR DO CHECKPOINT COD-CTA = '
+                    CKP-COD-CTA-ULT
+      *
+                MOVE CKP-V-TT-CC-ULT          TO V-TT-CC
+                MOVE CKP-V-TT-CP-ULT          TO V-TT-CP
+                MOVE CKP-QTD-CC-ULT           TO QTD-CC
+                MOVE CKP-QTD-CP-ULT           TO QTD-CP
+                MOVE CKP-CONT-LEITURA-ULT     TO CONT-LEITURA
+                MOVE CKP-QTD-TIPO-SAL-ULT     TO QTD-TIPO (1)
+                MOVE CKP-V-TT-TIPO-SAL-ULT    TO V-TT-TIPO (1)
+                MOVE CKP-QTD-TIPO-INV-ULT     TO QTD-TIPO (2)
+                MOVE CKP-V-TT-TIPO-INV-ULT    TO V-TT-TIPO (2)
+                MOVE CKP-QTD-TIER1-ULT        TO QTD-TIER1
+                MOVE CKP-V-TT-TIER1-ULT       TO V-TT-TIER1
+                MOVE CKP-QTD-TIER2-ULT        TO QTD-TIER2
+                MOVE CKP-V-TT-TIER2-ULT       TO V-TT-TIER2
+                MOVE CKP-QTD-DESCOBERTO-ULT   TO QTD-DESCOBERTO
+                MOVE CKP-V-TT-DESCOBERTO-ULT  TO V-TT-DESCOBERTO
+                MOVE CKP-CONT-REJEITADOS-ULT  TO CONT-REJEITADOS
+      *
+                PERFORM 1060-RETOMAR-GERENTE-CKP
+                   THRU 1060-RETOMAR-GERENTE-CKP-FIM
+      *
+                SET SW-RETOMADO-NAO TO TRUE
+                PERFORM UNTIL SW-FIM-SIM OR SW-RETOMADO-SIM
+                     READ ENTRADA
+                          AT END
+                               SET SW-FIM-SIM TO TRUE
+                          NOT AT END
+                               COMPUTE WCA-IX-VISTO = COD-CTA + 1
+                               MOVE 'S'
+                                 TO WCA-COD-VISTO-TAB (WCA-IX-VISTO)
+                               IF COD-CTA EQUAL CKP-COD-CTA-ULT
+                                    SET SW-RETOMADO-SIM TO TRUE
+                               END-IF
+                     END-READ
+                END-PERFORM
+           END-IF
+      *
+           .
+      *
+       1050-RETOMAR-CHECKPOINT-FIM.
+           EXIT.
+      ******************************************************************
+      *1060-RETOMAR-GERENTE-CKP - RECARREGA A TABELA DE GERENTES A
+      *PARTIR DO SNAPSHOT GRAVADO NO ULTIMO CHECKPOINT
+      ******************************************************************
+       1060-RETOMAR-GERENTE-CKP.
+      *
+           OPEN INPUT GERENTE-CKP
+           IF WSN-FS-GERENTE-CKP EQUAL '00'
+                SET SW-FIM-GER-CKP-NAO TO TRUE
+                PERFORM UNTIL SW-FIM-GER-CKP-SIM
+                     READ GERENTE-CKP
+                          AT END
+                               SET SW-FIM-GER-CKP-SIM TO TRUE
+                          NOT AT END
+                               ADD 1 TO WCA-QTD-GERENTES
+                               SET WCA-IX-GER TO WCA-QTD-GERENTES
+                               MOVE CKP-GER-COD
+                                 TO WCA-GER-COD (WCA-IX-GER)
+                               MOVE CKP-GER-QTD
+                                 TO WCA-GER-QTD (WCA-IX-GER)
+                               MOVE CKP-GER-TOTAL
+                                 TO WCA-GER-TOTAL (WCA-IX-GER)
+                               PERFORM VARYING WCA-IX-GER-TIPO
+                                    FROM 1 BY 1
+                                    UNTIL WCA-IX-GER-TIPO > 4
+                                    MOVE CKP-GER-TIPO-QTD
+                                         (WCA-IX-GER-TIPO)
+                                      TO WCA-GER-TIPO-QTD
+                                         (WCA-IX-GER, WCA-IX-GER-TIPO)
+                                    MOVE CKP-GER-TIPO-TOTAL
+                                         (WCA-IX-GER-TIPO)
+                                      TO WCA-GER-TIPO-TOTAL
+                                         (WCA-IX-GER, WCA-IX-GER-TIPO)
+                               END-PERFORM
+                     END-READ
+                END-PERFORM
+                CLOSE GERENTE-CKP
+           END-IF
+           .
+      *
+       1060-RETOMAR-GERENTE-CKP-FIM.
+           EXIT.
+      ******************************************************************
       *1100-LER-ENTRADA - LE A ENTRADA
       ******************************************************************
        1100-LER-ENTRADA.
            READ ENTRADA
               AT END
                  SET SW-FIM-SIM TO TRUE
+              NOT AT END
+                 ADD 1 TO CONT-LEITURA
               END-READ
       *
            .
       *
        1100-LER-ENTRADA-FIM.
            EXIT.
+      *
+      ******************************************************************
+      *1150-VALIDAR-ENTRADA - CONFERE DUPLICIDADE E SALDO INVALIDO
+      ******************************************************************
+       1150-VALIDAR-ENTRADA.
+      *
+           SET WCA-REG-VALIDO-SIM TO TRUE
+           MOVE SPACES TO WCA-MOTIVO-REJEICAO
+      *
+           IF SALDO IS NOT NUMERIC
+                SET WCA-REG-VALIDO-NAO TO TRUE
+                MOVE 'SALDO INVALIDO' TO WCA-MOTIVO-REJEICAO
+           END-IF
+      *
+           IF WCA-REG-VALIDO-SIM
+                SET WCA-IX-TIPO TO 1
+                SEARCH WCA-TIPO-CTA-ITEM
+                     AT END
+                          SET WCA-REG-VALIDO-NAO TO TRUE
+                          MOVE 'TIPO DE CONTA INVALIDO'
+                            TO WCA-MOTIVO-REJEICAO
+                     WHEN WCA-TIPO-CTA-COD (WCA-IX-TIPO) EQUAL TIP-CTA
+                          SET WCA-TIPO-ACHOU-IX TO WCA-IX-TIPO
+                END-SEARCH
+           END-IF
+      *
+           IF WCA-REG-VALIDO-SIM
+                IF SALDO < ZERO AND WCA-TIPO-ACHOU-IX NOT EQUAL 1
+                     SET WCA-REG-VALIDO-NAO TO TRUE
+                     MOVE 'SALDO NEGATIVO NAO PERMITIDO'
+                       TO WCA-MOTIVO-REJEICAO
+                END-IF
+           END-IF
+      *
+           IF WCA-REG-VALIDO-SIM
+                COMPUTE WCA-IX-VISTO = COD-CTA + 1
+                IF WCA-COD-VISTO-TAB(WCA-IX-VISTO) EQUAL 'S'
+                     SET WCA-REG-VALIDO-NAO TO TRUE
+                     MOVE 'CODIGO DE CONTA DUPLICADO'
+                       TO WCA-MOTIVO-REJEICAO
+                ELSE
+                     MOVE 'S' TO WCA-COD-VISTO-TAB(WCA-IX-VISTO)
+                END-IF
+           END-IF
+      *
+           .
+      *
+       1150-VALIDAR-ENTRADA-FIM.
+           EXIT.
       *
        1200-CABECALHO.
       *
@@ -322,69 +944,118 @@
       *
            MOVE REG-ENTRADA TO RG-ENT
       *
+           IF WCA-REG-VALIDO-NAO
+                PERFORM 2050-REJEITAR-REGISTRO
+                   THRU 2050-REJEITAR-REGISTRO-FIM
+           ELSE
            MOVE ENT-CDO-CTA
              TO DET-CDO-CTA
+           MOVE ENT-NOME-CLIENTE
+             TO DET-NOME-CLIENTE
+           MOVE ENT-CPF-CLIENTE
+             TO DET-CPF
            MOVE ENT-TIP-CTA
              TO DET-TIP-CTA
            MOVE ENT-SLD-CTA
              TO DET-SLD-CTA
       *
-           IF TIP-CTA EQUAL 'Conta Corrente'
-                MOVE TIP-CTA1 TO DET-TIP-CTA
-                ADD CONT-CC TO QTD-CC
+           MOVE WCA-TIPO-CTA-SIG (WCA-TIPO-ACHOU-IX) TO DET-TIP-CTA
       *
-                ADD ENT-SLD-CTA TO V-TT-CC
-                MOVE V-TT-CC TO V-TT-CC-M
-                DISPLAY 'V-TT-CC-M =' V-TT-CC-M
+           EVALUATE WCA-TIPO-ACHOU-IX
+                WHEN 1
+                     ADD CONT-CC TO QTD-CC
       *
-                IF SALDO > SLD-MAIOR-CC
-                DISPLAY SLD-MAIOR-CC
-                MOVE SALDO TO SLD-MAIOR-CC
-                MOVE COD-CTA TO SLD-MAIOR-COD-CC
-           END-IF
+                     ADD ENT-SLD-CTA TO V-TT-CC
+                     MOVE V-TT-CC TO V-TT-CC-M
+                     DISPLAY 'V-TT-CC-M =' V-TT-CC-M
       *
-                IF SALDO < SLD-MENOR-CC
-                DISPLAY SLD-MENOR-CC
-                MOVE SALDO TO SLD-MENOR-CC
-                MOVE COD-CTA TO SLD-MENOR-COD-CC
-           END-IF
-      ***********************************
-           ELSE
-                MOVE TIP-CTA2 TO DET-TIP-CTA
-                ADD CONT-CP TO QTD-CP
+                     IF ENT-SLD-CTA < ZERO
+                          ADD 1 TO QTD-DESCOBERTO
+                          ADD ENT-SLD-CTA TO V-TT-DESCOBERTO
+                          MOVE DET-01 TO REG-DESCOBERTO-TMP
+                          WRITE REG-DESCOBERTO-TMP
+                     END-IF
       *
-                ADD ENT-SLD-CTA TO V-TT-CP
-                MOVE V-TT-CP TO V-TT-CP-M
-                DISPLAY 'V-TT-CP-M =' V-TT-CP-M
+                WHEN 2
+                     ADD CONT-CP TO QTD-CP
       *
-           IF SALDO > SLD-MAIOR-CP
-                DISPLAY SLD-MAIOR-CP
-                MOVE SALDO TO SLD-MAIOR-CP
-                MOVE COD-CTA TO SLD-MAIOR-COD-CP
-           END-IF
+                     ADD ENT-SLD-CTA TO V-TT-CP
+                     MOVE V-TT-CP TO V-TT-CP-M
+                     DISPLAY 'V-TT-CP-M =' V-TT-CP-M
       *
-           IF SALDO < SLD-MENOR-CP
-                DISPLAY SLD-MENOR-CP
-                MOVE SALDO TO SLD-MENOR-CP
-                MOVE COD-CTA TO SLD-MENOR-COD-CP
+                WHEN OTHER
+                     COMPUTE WCA-IX-ACUM = WCA-TIPO-ACHOU-IX - 2
+                     ADD 1 TO QTD-TIPO (WCA-IX-ACUM)
+                     ADD ENT-SLD-CTA TO V-TT-TIPO (WCA-IX-ACUM)
+           END-EVALUATE
+      *
+           MOVE WCA-TIPO-CTA-SIG (WCA-TIPO-ACHOU-IX) TO ORDE-TIP-CTA-SIG
+           MOVE SALDO            TO ORDE-SALDO
+           MOVE COD-CTA          TO ORDE-COD-CTA
+           MOVE NOME-CLIENTE     TO ORDE-NOME
+           MOVE CPF-CLIENTE      TO ORDE-CPF
+           WRITE REG-ORD-ENTRADA
+      *
+           PERFORM 2150-GRAVA-CSV-DETALHE
+              THRU 2150-GRAVA-CSV-DETALHE-FIM
+      *
+           PERFORM 2160-ACUMULA-GERENTE
+              THRU 2160-ACUMULA-GERENTE-FIM
+      *
+           IF SALDO >= WCA-LIMITE-TIER2
+                DISPLAY SALDO
+                ADD 1 TO QTD-TIER2
+                ADD SALDO TO V-TT-TIER2
+                MOVE DET-01 TO REG-TIER2-TMP
+                WRITE REG-TIER2-TMP
+           ELSE
+                IF SALDO >= WCA-LIMITE-TIER1
+                     DISPLAY SALDO
+                     ADD 1 TO QTD-TIER1
+                     ADD SALDO TO V-TT-TIER1
+                     MOVE DET-01 TO REG-SAIDA
+                     PERFORM 2100-GRAVA-SAIDA
+                          THRU 2100-GRAVA-SAIDA-FIM
+                END-IF
            END-IF
       *
            END-IF
       *
-           IF SALDO > 100000
-                DISPLAY SALDO
-                MOVE DET-01 TO REG-SAIDA
-                PERFORM 2100-GRAVA-SAIDA
-                     THRU 2100-GRAVA-SAIDA-FIM
+           IF FUNCTION MOD (CONT-LEITURA, WCA-CKP-INTERVALO) EQUAL ZERO
+                PERFORM 2200-GRAVA-CHECKPOINT
+                   THRU 2200-GRAVA-CHECKPOINT-FIM
            END-IF
       *
            PERFORM 1100-LER-ENTRADA
               THRU 1100-LER-ENTRADA-FIM
+      *
+           IF SW-FIM-NAO
+                PERFORM 1150-VALIDAR-ENTRADA
+                   THRU 1150-VALIDAR-ENTRADA-FIM
+           END-IF
       *
            .
       *
        2000-PROCESSO-FIM.
            EXIT.
+      *
+       2050-REJEITAR-REGISTRO.
+      *
+           DISPLAY 'REGISTRO REJEITADO =' REG-ENTRADA
+               ' MOTIVO=' WCA-MOTIVO-REJEICAO
+      *
+           ADD 1 TO CONT-REJEITADOS
+      *
+           MOVE COD-CTA TO DET-REJ-COD
+           MOVE TIP-CTA TO DET-REJ-TIP-CTA
+           MOVE WCA-MOTIVO-REJEICAO TO DET-REJ-MOTIVO
+           MOVE DET-REJ-01 TO REG-REJEITADO
+           WRITE REG-REJEITADO
+      *
+           .
+      *
+       2050-REJEITAR-REGISTRO-FIM.
+           EXIT.
       *
        2100-GRAVA-SAIDA.
       *
@@ -394,10 +1065,189 @@
       *
        2100-GRAVA-SAIDA-FIM.
            EXIT.
+      *
+      ******************************************************************
+      *2150-GRAVA-CSV-DETALHE - GRAVA A LINHA DO REGISTRO NO CSV
+      ******************************************************************
+       2150-GRAVA-CSV-DETALHE.
+      *
+           MOVE SALDO TO WCA-CSV-VALOR-IN
+           PERFORM 9000-FORMATA-CSV-VALOR
+              THRU 9000-FORMATA-CSV-VALOR-FIM
+      *
+           MOVE SPACES TO WCA-CSV-LINHA
+           STRING COD-CTA                     DELIMITED BY SIZE
+                  ','                         DELIMITED BY SIZE
+                  WCA-TIPO-CTA-SIG (WCA-TIPO-ACHOU-IX)
+                                              DELIMITED BY SPACE
+                  ','                         DELIMITED BY SIZE
+                  WCA-CSV-VALOR-OUT           DELIMITED BY SPACE
+             INTO WCA-CSV-LINHA
+           END-STRING
+      *
+           MOVE WCA-CSV-LINHA TO REG-SAIDA-CSV
+           WRITE REG-SAIDA-CSV
+           .
+      *
+       2150-GRAVA-CSV-DETALHE-FIM.
+           EXIT.
+      *
+      ******************************************************************
+      *2160-ACUMULA-GERENTE - LOCALIZA (OU CRIA) A LINHA DO GERENTE NA
+      *TABELA EM MEMORIA E ACUMULA A CONTA E O SALDO NELA
+      ******************************************************************
+       2160-ACUMULA-GERENTE.
+      *
+           SET WCA-GER-ACHOU-NAO TO TRUE
+           MOVE ZERO TO WCA-GER-IX-ACHADO
+           PERFORM VARYING WCA-IX-GER FROM 1 BY 1
+                UNTIL WCA-IX-GER > WCA-QTD-GERENTES
+                   OR WCA-GER-ACHOU-SIM
+                IF WCA-GER-COD (WCA-IX-GER) EQUAL ENT-GERENTE
+                     SET WCA-GER-ACHOU-SIM TO TRUE
+                     SET WCA-GER-IX-ACHADO TO WCA-IX-GER
+                END-IF
+           END-PERFORM
+      *
+           IF WCA-GER-ACHOU-NAO
+                IF WCA-QTD-GERENTES >= 200
+                     DISPLAY 'LIMITE DE 200 GERENTES EXCEDIDO GERENTE='
+                         ENT-GERENTE
+                ELSE
+                     ADD 1 TO WCA-QTD-GERENTES
+                     MOVE WCA-QTD-GERENTES TO WCA-GER-IX-ACHADO
+                     SET WCA-IX-GER TO WCA-GER-IX-ACHADO
+                     MOVE ENT-GERENTE TO WCA-GER-COD (WCA-IX-GER)
+                END-IF
+           END-IF
+      *
+           IF WCA-GER-IX-ACHADO > ZERO
+                SET WCA-IX-GER TO WCA-GER-IX-ACHADO
+      *
+                ADD 1 TO WCA-GER-QTD (WCA-IX-GER)
+                ADD ENT-SLD-CTA TO WCA-GER-TOTAL (WCA-IX-GER)
+      *
+                SET WCA-IX-GER-TIPO TO WCA-TIPO-ACHOU-IX
+                ADD 1 TO WCA-GER-TIPO-QTD (WCA-IX-GER, WCA-IX-GER-TIPO)
+                ADD ENT-SLD-CTA
+                  TO WCA-GER-TIPO-TOTAL (WCA-IX-GER, WCA-IX-GER-TIPO)
+           END-IF
+           .
+      *
+       2160-ACUMULA-GERENTE-FIM.
+           EXIT.
+      *
+      ******************************************************************
+      *2200-GRAVA-CHECKPOINT - GRAVA O PONTO DE RETOMADA DO PROCESSAMENTO
+      ******************************************************************
+       2200-GRAVA-CHECKPOINT.
+      *
+           DISPLAY 'GRAVANDO CHECKPOINT COD-CTA = ' COD-CTA
+      *
+           MOVE COD-CTA          TO CKP-COD-CTA
+           MOVE V-TT-CC          TO CKP-V-TT-CC
+           MOVE V-TT-CP          TO CKP-V-TT-CP
+           MOVE QTD-CC           TO CKP-QTD-CC
+           MOVE QTD-CP           TO CKP-QTD-CP
+           MOVE CONT-LEITURA     TO CKP-CONT-LEITURA
+           MOVE QTD-TIPO (1)     TO CKP-QTD-TIPO-SAL
+           MOVE V-TT-TIPO (1)    TO CKP-V-TT-TIPO-SAL
+           MOVE QTD-TIPO (2)     TO CKP-QTD-TIPO-INV
+           MOVE V-TT-TIPO (2)    TO CKP-V-TT-TIPO-INV
+           MOVE QTD-TIER1        TO CKP-QTD-TIER1
+           MOVE V-TT-TIER1       TO CKP-V-TT-TIER1
+           MOVE QTD-TIER2        TO CKP-QTD-TIER2
+           MOVE V-TT-TIER2       TO CKP-V-TT-TIER2
+           MOVE QTD-DESCOBERTO   TO CKP-QTD-DESCOBERTO
+           MOVE V-TT-DESCOBERTO  TO CKP-V-TT-DESCOBERTO
+           MOVE CONT-REJEITADOS  TO CKP-CONT-REJEITADOS
+           WRITE REG-CHECKPOINT
+      *
+           PERFORM 2210-GRAVA-GERENTE-CKP
+              THRU 2210-GRAVA-GERENTE-CKP-FIM
+           .
+      *
+       2200-GRAVA-CHECKPOINT-FIM.
+           EXIT.
+      ******************************************************************
+      *2210-GRAVA-GERENTE-CKP - REGRAVA O SNAPSHOT DA TABELA DE GERENTES
+      ******************************************************************
+       2210-GRAVA-GERENTE-CKP.
+      *
+           OPEN OUTPUT GERENTE-CKP
+           PERFORM VARYING WCA-IX-GER FROM 1 BY 1
+                UNTIL WCA-IX-GER > WCA-QTD-GERENTES
+                MOVE WCA-GER-COD (WCA-IX-GER)   TO CKP-GER-COD
+                MOVE WCA-GER-QTD (WCA-IX-GER)   TO CKP-GER-QTD
+                MOVE WCA-GER-TOTAL (WCA-IX-GER) TO CKP-GER-TOTAL
+                PERFORM VARYING WCA-IX-GER-TIPO FROM 1 BY 1
+                     UNTIL WCA-IX-GER-TIPO > 4
+                     MOVE WCA-GER-TIPO-QTD
+                          (WCA-IX-GER, WCA-IX-GER-TIPO)
+                       TO CKP-GER-TIPO-QTD (WCA-IX-GER-TIPO)
+                     MOVE WCA-GER-TIPO-TOTAL
+                          (WCA-IX-GER, WCA-IX-GER-TIPO)
+                       TO CKP-GER-TIPO-TOTAL (WCA-IX-GER-TIPO)
+                END-PERFORM
+                WRITE REG-GERENTE-CKP
+           END-PERFORM
+           CLOSE GERENTE-CKP
+           .
+      *
+       2210-GRAVA-GERENTE-CKP-FIM.
+           EXIT.
       *
        3000-FINALIZAR.
       *
            DISPLAY WCA-FINALIZAR
+      ***************    CABECALHO   ***********************************
+           MOVE QTD-TIER1 TO DET-QTD-TIER1
+           MOVE V-TT-TIER1 TO DET-V-TT-TIER1
+           MOVE DET-RC-21 TO REG-SAIDA
+                PERFORM 2100-GRAVA-SAIDA
+                     THRU 2100-GRAVA-SAIDA-FIM
+      ***************    LISTAGEM TIER 2   ******************************
+           CLOSE TIER2-TMP
+           OPEN INPUT TIER2-TMP
+      *
+           MOVE WCA-LCAB TO REG-SAIDA
+           PERFORM 2100-GRAVA-SAIDA
+              THRU 2100-GRAVA-SAIDA-FIM
+      *
+           MOVE CAB-02B TO REG-SAIDA
+           PERFORM 2100-GRAVA-SAIDA
+              THRU 2100-GRAVA-SAIDA-FIM
+      *
+           MOVE WCA-LCAB TO REG-SAIDA
+           PERFORM 2100-GRAVA-SAIDA
+              THRU 2100-GRAVA-SAIDA-FIM
+      *
+           MOVE CAB-03 TO REG-SAIDA
+           PERFORM 2100-GRAVA-SAIDA
+              THRU 2100-GRAVA-SAIDA-FIM
+      *
+           READ TIER2-TMP
+                AT END SET SW-FIM-TIER2-SIM TO TRUE
+                NOT AT END SET SW-FIM-TIER2-NAO TO TRUE
+           END-READ
+      *
+           PERFORM UNTIL SW-FIM-TIER2-SIM
+                MOVE REG-TIER2-TMP TO REG-SAIDA
+                PERFORM 2100-GRAVA-SAIDA
+                     THRU 2100-GRAVA-SAIDA-FIM
+                READ TIER2-TMP
+                     AT END SET SW-FIM-TIER2-SIM TO TRUE
+                     NOT AT END SET SW-FIM-TIER2-NAO TO TRUE
+                END-READ
+           END-PERFORM
+      *
+           CLOSE TIER2-TMP
+      *
+           MOVE QTD-TIER2 TO DET-QTD-TIER2
+           MOVE V-TT-TIER2 TO DET-V-TT-TIER2
+           MOVE DET-RC-22 TO REG-SAIDA
+                PERFORM 2100-GRAVA-SAIDA
+                     THRU 2100-GRAVA-SAIDA-FIM
       ***************    CABECALHO   ***********************************
            MOVE WCA-LCAB TO REG-SAIDA
            PERFORM 2100-GRAVA-SAIDA
@@ -420,6 +1270,16 @@
            MOVE DET-RC-02 TO REG-SAIDA
                 PERFORM 2100-GRAVA-SAIDA
                      THRU 2100-GRAVA-SAIDA-FIM
+      *
+           MOVE QTD-TIPO (1) TO DET-QTD-SAL
+           MOVE DET-RC-17 TO REG-SAIDA
+                PERFORM 2100-GRAVA-SAIDA
+                     THRU 2100-GRAVA-SAIDA-FIM
+      *
+           MOVE QTD-TIPO (2) TO DET-QTD-INV
+           MOVE DET-RC-18 TO REG-SAIDA
+                PERFORM 2100-GRAVA-SAIDA
+                     THRU 2100-GRAVA-SAIDA-FIM
       ******************************///*********************************
            INITIALIZE REG-SAIDA.
                  PERFORM 2100-GRAVA-SAIDA
@@ -434,16 +1294,37 @@
            MOVE DET-RC-04 TO REG-SAIDA
                 PERFORM 2100-GRAVA-SAIDA
                      THRU 2100-GRAVA-SAIDA-FIM
+      *
+           MOVE V-TT-TIPO (1) TO DET-V-TT-SAL
+           MOVE DET-RC-19 TO REG-SAIDA
+                PERFORM 2100-GRAVA-SAIDA
+                     THRU 2100-GRAVA-SAIDA-FIM
+      *
+           MOVE V-TT-TIPO (2) TO DET-V-TT-INV
+           MOVE DET-RC-20 TO REG-SAIDA
+                PERFORM 2100-GRAVA-SAIDA
+                     THRU 2100-GRAVA-SAIDA-FIM
       ******************************///*********************************
            INITIALIZE REG-SAIDA.
                  PERFORM 2100-GRAVA-SAIDA
                      THRU 2100-GRAVA-SAIDA-FIM
       *****************************///**********************************
-           COMPUTE SOMA-TOTAL = V-TT-CC + V-TT-CP.
+           COMPUTE SOMA-TOTAL = V-TT-CC + V-TT-CP
+                              + V-TT-TIPO (1) + V-TT-TIPO (2).
            MOVE SOMA-TOTAL TO DET-SOMA-TT
            MOVE DET-RC-05 TO REG-SAIDA
                 PERFORM 2100-GRAVA-SAIDA
                      THRU 2100-GRAVA-SAIDA-FIM
+      *
+           MOVE CONT-LEITURA TO DET-CONT-LEITURA
+           MOVE DET-RC-15 TO REG-SAIDA
+                PERFORM 2100-GRAVA-SAIDA
+                     THRU 2100-GRAVA-SAIDA-FIM
+      *
+           MOVE CONT-REJEITADOS TO DET-CONT-REJEITADOS
+           MOVE DET-RC-16 TO REG-SAIDA
+                PERFORM 2100-GRAVA-SAIDA
+                     THRU 2100-GRAVA-SAIDA-FIM
       ******************************///*********************************
            INITIALIZE REG-SAIDA.
                  PERFORM 2100-GRAVA-SAIDA
@@ -461,62 +1342,333 @@
            MOVE WCA-LCAB TO REG-SAIDA
                 PERFORM 2100-GRAVA-SAIDA
                      THRU 2100-GRAVA-SAIDA-FIM
-      ***************    CABECALHO   ***********************************
-           MOVE DET-RC-06 TO REG-SAIDA
+      ***************    DETALHES POR GERENTE   *************************
+           PERFORM VARYING WCA-IX-GER FROM 1 BY 1
+                UNTIL WCA-IX-GER > WCA-QTD-GERENTES
+                MOVE WCA-GER-COD (WCA-IX-GER)   TO DET-GER-COD
+                MOVE WCA-GER-QTD (WCA-IX-GER)   TO DET-GER-QTD
+                MOVE WCA-GER-TOTAL (WCA-IX-GER) TO DET-GER-TOTAL
+                MOVE DET-GERENTE TO REG-SAIDA
                 PERFORM 2100-GRAVA-SAIDA
                      THRU 2100-GRAVA-SAIDA-FIM
       *
-           MOVE SLD-MAIOR-COD-CC TO COD-CC-MA
-           MOVE SLD-MAIOR-CC TO VALOR-CC-MA
-           MOVE DET-M-SCC TO REG-SAIDA
-                PERFORM 2100-GRAVA-SAIDA
-                     THRU 2100-GRAVA-SAIDA-FIM
+                PERFORM VARYING WCA-IX-GER-TIPO FROM 1 BY 1
+                     UNTIL WCA-IX-GER-TIPO > 4
+                     IF WCA-GER-TIPO-QTD (WCA-IX-GER, WCA-IX-GER-TIPO)
+                        > ZERO
+                          MOVE WCA-TIPO-CTA-COD (WCA-IX-GER-TIPO)
+                            TO DET-GER-TIPO-DESC
+                          MOVE WCA-GER-TIPO-QTD
+                               (WCA-IX-GER, WCA-IX-GER-TIPO)
+                            TO DET-GER-TIPO-QTD
+                          MOVE WCA-GER-TIPO-TOTAL
+                               (WCA-IX-GER, WCA-IX-GER-TIPO)
+                            TO DET-GER-TIPO-TOTAL
+                          MOVE DET-GER-TIPO TO REG-SAIDA
+                          PERFORM 2100-GRAVA-SAIDA
+                               THRU 2100-GRAVA-SAIDA-FIM
+                     END-IF
+                END-PERFORM
+           END-PERFORM
       ******************************///*********************************
            INITIALIZE REG-SAIDA.
                  PERFORM 2100-GRAVA-SAIDA
                      THRU 2100-GRAVA-SAIDA-FIM
       *****************************///**********************************
-           MOVE DET-RC-07 TO REG-SAIDA
+      ***************    CABECALHO   ***********************************
+           MOVE WCA-LCAB TO REG-SAIDA
+           PERFORM 2100-GRAVA-SAIDA
+              THRU 2100-GRAVA-SAIDA-FIM
+      *
+           MOVE CAB-06 TO REG-SAIDA
                 PERFORM 2100-GRAVA-SAIDA
                      THRU 2100-GRAVA-SAIDA-FIM
       *
-           MOVE SLD-MAIOR-COD-CP TO COD-CP-MA
-           MOVE SLD-MAIOR-CP TO VALOR-CP-MA
-           MOVE DET-M-SCP TO REG-SAIDA
+           MOVE WCA-LCAB TO REG-SAIDA
                 PERFORM 2100-GRAVA-SAIDA
                      THRU 2100-GRAVA-SAIDA-FIM
-      ******************************///*********************************
-           INITIALIZE REG-SAIDA.
-                 PERFORM 2100-GRAVA-SAIDA
-                     THRU 2100-GRAVA-SAIDA-FIM
-      *****************************///**********************************
-           MOVE DET-RC-08 TO REG-SAIDA
+      ***************    RANKING TOP10 / BOTTOM10 POR TIPO   ************
+           CLOSE ORDENACAO-ENTRADA
+      *
+           SORT WORK-ORDENACAO
+                ON ASCENDING KEY ORDT-TIP-CTA-SIG
+                   DESCENDING KEY ORDT-SALDO
+                USING ORDENACAO-ENTRADA
+                GIVING TOP10-TMP
+      *
+           PERFORM 3100-IMPRIME-TOP-N
+              THRU 3100-IMPRIME-TOP-N-FIM
+      *
+           SORT WORK-ORDENACAO
+                ON ASCENDING KEY ORDT-TIP-CTA-SIG
+                   ASCENDING KEY ORDT-SALDO
+                USING ORDENACAO-ENTRADA
+                GIVING BOTTOM10-TMP
+      *
+           PERFORM 3200-IMPRIME-BOTTOM-N
+              THRU 3200-IMPRIME-BOTTOM-N-FIM
+      ***************    CABECALHO   ***********************************
+           MOVE WCA-LCAB TO REG-SAIDA
+           PERFORM 2100-GRAVA-SAIDA
+              THRU 2100-GRAVA-SAIDA-FIM
+      *
+           MOVE CAB-07 TO REG-SAIDA
                 PERFORM 2100-GRAVA-SAIDA
                      THRU 2100-GRAVA-SAIDA-FIM
       *
-           MOVE SLD-MENOR-COD-CC TO COD-CC-MN
-           MOVE SLD-MENOR-CC TO VALOR-CC-MN
-           MOVE DET-MN-SCC TO REG-SAIDA
+           MOVE WCA-LCAB TO REG-SAIDA
                 PERFORM 2100-GRAVA-SAIDA
                      THRU 2100-GRAVA-SAIDA-FIM
-      ******************************///*********************************
-           INITIALIZE REG-SAIDA.
-                 PERFORM 2100-GRAVA-SAIDA
+      ***************    LISTAGEM CONTAS EM DESCOBERTO   ****************
+           CLOSE DESCOBERTO-TMP
+           OPEN INPUT DESCOBERTO-TMP
+      *
+           SET SW-FIM-DESCOBERTO-NAO TO TRUE
+           READ DESCOBERTO-TMP
+                AT END SET SW-FIM-DESCOBERTO-SIM TO TRUE
+           END-READ
+      *
+           PERFORM UNTIL SW-FIM-DESCOBERTO-SIM
+                MOVE REG-DESCOBERTO-TMP TO REG-SAIDA
+                PERFORM 2100-GRAVA-SAIDA
                      THRU 2100-GRAVA-SAIDA-FIM
-      *****************************///**********************************
-           MOVE DET-RC-09 TO REG-SAIDA
+                READ DESCOBERTO-TMP
+                     AT END SET SW-FIM-DESCOBERTO-SIM TO TRUE
+                END-READ
+           END-PERFORM
+      *
+           CLOSE DESCOBERTO-TMP
+      *
+           MOVE QTD-DESCOBERTO TO DET-QTD-DESCOBERTO
+           MOVE DET-RC-23 TO REG-SAIDA
                 PERFORM 2100-GRAVA-SAIDA
                      THRU 2100-GRAVA-SAIDA-FIM
       *
-           MOVE SLD-MENOR-COD-CP TO COD-CP-MN
-           MOVE SLD-MENOR-CP TO VALOR-CP-MN
-           MOVE DET-MN-SCP TO REG-SAIDA
+           MOVE V-TT-DESCOBERTO TO DET-V-TT-DESCOBERTO
+           MOVE DET-RC-24 TO REG-SAIDA
                 PERFORM 2100-GRAVA-SAIDA
                      THRU 2100-GRAVA-SAIDA-FIM
+      *
+           PERFORM 3300-GRAVA-CSV-RESUMO
+              THRU 3300-GRAVA-CSV-RESUMO-FIM
       *
            CLOSE ENTRADA
                  SAIDA
+                 REJEITADOS
+                 SAIDA-CSV
+                 CHECKPOINT
            .
       *
        3000-FINALIZAR-FIM.
            EXIT.
+      ******************************************************************
+      *3100-IMPRIME-TOP-N - IMPRIME OS 10 MAIORES SALDOS DE CADA TIPO
+      *DE CONTA, A PARTIR DO ARQUIVO ORDENADO POR TIPO/SALDO DESC
+      ******************************************************************
+       3100-IMPRIME-TOP-N.
+      *
+           OPEN INPUT TOP10-TMP
+      *
+           MOVE SPACES TO WCA-LEAD-TIPO-ANT
+           MOVE ZERO TO WCA-LEAD-RANK
+      *
+           SET SW-FIM-TOP10-NAO TO TRUE
+           READ TOP10-TMP
+                AT END SET SW-FIM-TOP10-SIM TO TRUE
+           END-READ
+      *
+           PERFORM UNTIL SW-FIM-TOP10-SIM
+                IF T10-TIP-CTA-SIG NOT EQUAL WCA-LEAD-TIPO-ANT
+                     MOVE T10-TIP-CTA-SIG TO WCA-LEAD-TIPO-ANT
+                     MOVE ZERO TO WCA-LEAD-RANK
+      *
+                     MOVE T10-TIP-CTA-SIG TO CAB-LEAD-TOP-TIPO
+                     MOVE CAB-LEAD-TOP TO REG-SAIDA
+                     PERFORM 2100-GRAVA-SAIDA
+                          THRU 2100-GRAVA-SAIDA-FIM
+                END-IF
+      *
+                IF WCA-LEAD-RANK < 10
+                     ADD 1 TO WCA-LEAD-RANK
+                     MOVE WCA-LEAD-RANK TO DET-LEAD-RANK
+                     MOVE T10-COD-CTA TO DET-LEAD-COD
+                     MOVE T10-NOME TO DET-LEAD-NOME
+                     MOVE T10-CPF TO DET-LEAD-CPF
+                     MOVE T10-SALDO TO DET-LEAD-SALDO
+                     MOVE DET-LEAD-01 TO REG-SAIDA
+                     PERFORM 2100-GRAVA-SAIDA
+                          THRU 2100-GRAVA-SAIDA-FIM
+                END-IF
+      *
+                READ TOP10-TMP
+                     AT END SET SW-FIM-TOP10-SIM TO TRUE
+                END-READ
+           END-PERFORM
+      *
+           CLOSE TOP10-TMP
+           .
+      *
+       3100-IMPRIME-TOP-N-FIM.
+           EXIT.
+      ******************************************************************
+      *3200-IMPRIME-BOTTOM-N - IMPRIME OS 10 MENORES SALDOS DE CADA TIPO
+      *DE CONTA, A PARTIR DO ARQUIVO ORDENADO POR TIPO/SALDO ASC
+      ******************************************************************
+       3200-IMPRIME-BOTTOM-N.
+      *
+           OPEN INPUT BOTTOM10-TMP
+      *
+           MOVE SPACES TO WCA-LEAD-TIPO-ANT
+           MOVE ZERO TO WCA-LEAD-RANK
+      *
+           SET SW-FIM-BOTTOM10-NAO TO TRUE
+           READ BOTTOM10-TMP
+                AT END SET SW-FIM-BOTTOM10-SIM TO TRUE
+           END-READ
+      *
+           PERFORM UNTIL SW-FIM-BOTTOM10-SIM
+                IF B10-TIP-CTA-SIG NOT EQUAL WCA-LEAD-TIPO-ANT
+                     MOVE B10-TIP-CTA-SIG TO WCA-LEAD-TIPO-ANT
+                     MOVE ZERO TO WCA-LEAD-RANK
+      *
+                     MOVE B10-TIP-CTA-SIG TO CAB-LEAD-BOT-TIPO
+                     MOVE CAB-LEAD-BOTTOM TO REG-SAIDA
+                     PERFORM 2100-GRAVA-SAIDA
+                          THRU 2100-GRAVA-SAIDA-FIM
+                END-IF
+      *
+                IF WCA-LEAD-RANK < 10
+                     ADD 1 TO WCA-LEAD-RANK
+                     MOVE WCA-LEAD-RANK TO DET-LEAD-RANK
+                     MOVE B10-COD-CTA TO DET-LEAD-COD
+                     MOVE B10-NOME TO DET-LEAD-NOME
+                     MOVE B10-CPF TO DET-LEAD-CPF
+                     MOVE B10-SALDO TO DET-LEAD-SALDO
+                     MOVE DET-LEAD-01 TO REG-SAIDA
+                     PERFORM 2100-GRAVA-SAIDA
+                          THRU 2100-GRAVA-SAIDA-FIM
+                END-IF
+      *
+                READ BOTTOM10-TMP
+                     AT END SET SW-FIM-BOTTOM10-SIM TO TRUE
+                END-READ
+           END-PERFORM
+      *
+           CLOSE BOTTOM10-TMP
+           .
+      *
+       3200-IMPRIME-BOTTOM-N-FIM.
+           EXIT.
+      ******************************************************************
+      *3300-GRAVA-CSV-RESUMO - GRAVA AS LINHAS DE RESUMO NO CSV
+      ******************************************************************
+       3300-GRAVA-CSV-RESUMO.
+      *
+           MOVE SPACES TO REG-SAIDA-CSV
+           WRITE REG-SAIDA-CSV
+      *
+           MOVE 'RESUMO' TO REG-SAIDA-CSV
+           WRITE REG-SAIDA-CSV
+      *
+           MOVE V-TT-CC TO WCA-CSV-VALOR-IN
+           PERFORM 9000-FORMATA-CSV-VALOR
+              THRU 9000-FORMATA-CSV-VALOR-FIM
+           MOVE SPACES TO WCA-CSV-LINHA
+           STRING 'V_TT_CC,' DELIMITED BY SIZE
+                  WCA-CSV-VALOR-OUT DELIMITED BY SPACE
+             INTO WCA-CSV-LINHA
+           END-STRING
+           MOVE WCA-CSV-LINHA TO REG-SAIDA-CSV
+           WRITE REG-SAIDA-CSV
+      *
+           MOVE V-TT-CP TO WCA-CSV-VALOR-IN
+           PERFORM 9000-FORMATA-CSV-VALOR
+              THRU 9000-FORMATA-CSV-VALOR-FIM
+           MOVE SPACES TO WCA-CSV-LINHA
+           STRING 'V_TT_CP,' DELIMITED BY SIZE
+                  WCA-CSV-VALOR-OUT DELIMITED BY SPACE
+             INTO WCA-CSV-LINHA
+           END-STRING
+           MOVE WCA-CSV-LINHA TO REG-SAIDA-CSV
+           WRITE REG-SAIDA-CSV
+      *
+           MOVE V-TT-TIPO (1) TO WCA-CSV-VALOR-IN
+           PERFORM 9000-FORMATA-CSV-VALOR
+              THRU 9000-FORMATA-CSV-VALOR-FIM
+           MOVE SPACES TO WCA-CSV-LINHA
+           STRING 'V_TT_SAL,' DELIMITED BY SIZE
+                  WCA-CSV-VALOR-OUT DELIMITED BY SPACE
+             INTO WCA-CSV-LINHA
+           END-STRING
+           MOVE WCA-CSV-LINHA TO REG-SAIDA-CSV
+           WRITE REG-SAIDA-CSV
+      *
+           MOVE V-TT-TIPO (2) TO WCA-CSV-VALOR-IN
+           PERFORM 9000-FORMATA-CSV-VALOR
+              THRU 9000-FORMATA-CSV-VALOR-FIM
+           MOVE SPACES TO WCA-CSV-LINHA
+           STRING 'V_TT_INV,' DELIMITED BY SIZE
+                  WCA-CSV-VALOR-OUT DELIMITED BY SPACE
+             INTO WCA-CSV-LINHA
+           END-STRING
+           MOVE WCA-CSV-LINHA TO REG-SAIDA-CSV
+           WRITE REG-SAIDA-CSV
+      *
+           MOVE SOMA-TOTAL TO WCA-CSV-VALOR-IN
+           PERFORM 9000-FORMATA-CSV-VALOR
+              THRU 9000-FORMATA-CSV-VALOR-FIM
+           MOVE SPACES TO WCA-CSV-LINHA
+           STRING 'SOMA_TOTAL,' DELIMITED BY SIZE
+                  WCA-CSV-VALOR-OUT DELIMITED BY SPACE
+             INTO WCA-CSV-LINHA
+           END-STRING
+           MOVE WCA-CSV-LINHA TO REG-SAIDA-CSV
+           WRITE REG-SAIDA-CSV
+      *
+           MOVE SPACES TO WCA-CSV-LINHA
+           STRING 'TOTAL_LIDOS,' DELIMITED BY SIZE
+                  CONT-LEITURA DELIMITED BY SIZE
+             INTO WCA-CSV-LINHA
+           END-STRING
+           MOVE WCA-CSV-LINHA TO REG-SAIDA-CSV
+           WRITE REG-SAIDA-CSV
+      *
+           MOVE SPACES TO WCA-CSV-LINHA
+           STRING 'TOTAL_REJEITADOS,' DELIMITED BY SIZE
+                  CONT-REJEITADOS DELIMITED BY SIZE
+             INTO WCA-CSV-LINHA
+           END-STRING
+           MOVE WCA-CSV-LINHA TO REG-SAIDA-CSV
+           WRITE REG-SAIDA-CSV
+           .
+      *
+       3300-GRAVA-CSV-RESUMO-FIM.
+           EXIT.
+      ******************************************************************
+      *9000-FORMATA-CSV-VALOR - CONVERTE WCA-CSV-VALOR-IN (S9(15)V99)
+      *EM TEXTO COM PONTO DECIMAL PARA GRAVACAO NO CSV, PRESERVANDO
+      *O SINAL PARA SALDOS NEGATIVOS (CONTAS EM DESCOBERTO)
+      ******************************************************************
+       9000-FORMATA-CSV-VALOR.
+      *
+           MOVE SPACES TO WCA-CSV-VALOR-OUT
+           COMPUTE WCA-CSV-VALOR-ABS = FUNCTION ABS (WCA-CSV-VALOR-IN)
+      *
+           IF WCA-CSV-VALOR-IN < ZERO
+                STRING '-'                    DELIMITED BY SIZE
+                       WCA-CSV-VALOR-X (1:15) DELIMITED BY SIZE
+                       '.'                    DELIMITED BY SIZE
+                       WCA-CSV-VALOR-X (16:2) DELIMITED BY SIZE
+                  INTO WCA-CSV-VALOR-OUT
+                END-STRING
+           ELSE
+                STRING WCA-CSV-VALOR-X (1:15) DELIMITED BY SIZE
+                       '.'                    DELIMITED BY SIZE
+                       WCA-CSV-VALOR-X (16:2) DELIMITED BY SIZE
+                  INTO WCA-CSV-VALOR-OUT
+                END-STRING
+           END-IF
+           .
+      *
+       9000-FORMATA-CSV-VALOR-FIM.
+           EXIT.
