@@ -28,6 +28,12 @@
                     'C:\PastaCobol\Saida02.txt'
                       ORGANIZATION IS LINE SEQUENTIAL
                       FILE STATUS IS WSN-FS-SAIDA.
+      *
+           SELECT REJEITADOS
+                 ASSIGN TO
+                    'C:\PastaCobol\Rejeitados02.txt'
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS WSN-FS-REJEITADOS.
       *
        DATA DIVISION.
       *
@@ -43,12 +49,28 @@
        FD  SAIDA.
       *
        01  REG-SAIDA                       PIC X(50).
+      *
+       FD  REJEITADOS.
+      *
+       01  REG-REJEITADO                   PIC X(60).
       ******************************************************************
        WORKING-STORAGE SECTION.
       ******************************************************************
        01  WCA-VARIAVEIS.
            05 WSN-FS-ENTRADA               PIC 9(02) VALUE ZEROS.
            05 WSN-FS-SAIDA                 PIC 9(02) VALUE ZEROS.
+           05 WSN-FS-REJEITADOS            PIC 9(02) VALUE ZEROS.
+      *
+           05 CONT-REJEITADOS              PIC 9(05) VALUE ZERO.
+           05 WCA-IX-VISTO                 PIC 9(05) VALUE ZERO.
+      *
+           05 WCA-REG-VALIDO               PIC X(01) VALUE 'S'.
+              88 WCA-REG-VALIDO-SIM                  VALUE 'S'.
+              88 WCA-REG-VALIDO-NAO                  VALUE 'N'.
+           05 WCA-MOTIVO-REJEICAO          PIC X(30) VALUE SPACES.
+           05 WCA-COD-VISTO-TAB            PIC X(01)
+                                            OCCURS 10000 TIMES
+                                            VALUE 'N'.
       *
        01  WCA-CONSTANTES.
            05 WCA-PRINCIPAL            PIC X(10) VALUE 'PRINCIPAL'.
@@ -69,6 +91,14 @@
            03  FILLER                  PIC X(04) VALUE 'R$'.
            03  DET-SLD-CTA             PIC ZZZ.ZZ9,99.
 
+      *
+       01  DET-REJ-01.
+           03  FILLER                  PIC X(02) VALUE SPACES.
+           03  DET-REJ-COD             PIC 9(04).
+           03  FILLER                  PIC X(04) VALUE SPACES.
+           03  DET-REJ-TIP-CTA         PIC X(16).
+           03  FILLER                  PIC X(01) VALUE SPACES.
+           03  DET-REJ-MOTIVO          PIC X(30).
       *
        01  RG-ENT.
            03  ENT-CDO-CTA             PIC 9(04).
@@ -106,9 +136,15 @@
            SET SW-FIM-NAO TO TRUE
            OPEN INPUT ENTRADA
            OPEN OUTPUT SAIDA
+           OPEN OUTPUT REJEITADOS
       *
            PERFORM 1100-LER-ENTRADA
            THRU 1100-LER-ENTRADA-FIM
+      *
+           IF SW-FIM-NAO
+                PERFORM 1150-VALIDAR-ENTRADA
+                   THRU 1150-VALIDAR-ENTRADA-FIM
+           END-IF
       *
            PERFORM 1200-CABECALHO
            PERFORM 1200-CABECALHO-FIM
@@ -129,6 +165,41 @@
       *
        1100-LER-ENTRADA-FIM.
            EXIT.
+      ******************************************************************
+      *1150-VALIDAR-ENTRADA - CONFERE DUPLICIDADE E SALDO INVALIDO
+      ******************************************************************
+       1150-VALIDAR-ENTRADA.
+      *
+           SET WCA-REG-VALIDO-SIM TO TRUE
+           MOVE SPACES TO WCA-MOTIVO-REJEICAO
+      *
+           IF SALDO IS NOT NUMERIC
+                SET WCA-REG-VALIDO-NAO TO TRUE
+                MOVE 'SALDO INVALIDO' TO WCA-MOTIVO-REJEICAO
+           END-IF
+      *
+           IF WCA-REG-VALIDO-SIM
+                IF TIP-CTA EQUAL SPACES
+                     SET WCA-REG-VALIDO-NAO TO TRUE
+                     MOVE 'TIPO DE CONTA EM BRANCO'
+                       TO WCA-MOTIVO-REJEICAO
+                END-IF
+           END-IF
+      *
+           IF WCA-REG-VALIDO-SIM
+                COMPUTE WCA-IX-VISTO = COD-CTA + 1
+                IF WCA-COD-VISTO-TAB (WCA-IX-VISTO) EQUAL 'S'
+                     SET WCA-REG-VALIDO-NAO TO TRUE
+                     MOVE 'CODIGO DE CONTA DUPLICADO'
+                       TO WCA-MOTIVO-REJEICAO
+                ELSE
+                     MOVE 'S' TO WCA-COD-VISTO-TAB (WCA-IX-VISTO)
+                END-IF
+           END-IF
+           .
+      *
+       1150-VALIDAR-ENTRADA-FIM.
+           EXIT.
       *
        1200-CABECALHO.
       *
@@ -154,31 +225,58 @@
            DISPLAY WCA-PROCESSO
                ' ' REG-ENTRADA
       *
-           MOVE REG-ENTRADA
-             TO REG-SAIDA
-           INITIALIZE REG-SAIDA
+           IF WCA-REG-VALIDO-NAO
+                PERFORM 2050-REJEITAR-REGISTRO
+                   THRU 2050-REJEITAR-REGISTRO-FIM
+           ELSE
+                MOVE REG-ENTRADA
+                  TO REG-SAIDA
+                INITIALIZE REG-SAIDA
       *
-           MOVE REG-ENTRADA TO RG-ENT
+                MOVE REG-ENTRADA TO RG-ENT
 
-           MOVE ENT-CDO-CTA
-             TO DET-CDO-CTA
-           MOVE ENT-TIP-CTA
-             TO DET-TIP-CTA
-           MOVE ENT-SLD-CTA
-             TO DET-SLD-CTA
+                MOVE ENT-CDO-CTA
+                  TO DET-CDO-CTA
+                MOVE ENT-TIP-CTA
+                  TO DET-TIP-CTA
+                MOVE ENT-SLD-CTA
+                  TO DET-SLD-CTA
       *
-           MOVE DET-01 TO REG-SAIDA
+                MOVE DET-01 TO REG-SAIDA
       *
-           PERFORM 2100-GRAVA-SAIDA
-              THRU 2100-GRAVA-SAIDA-FIM
+                PERFORM 2100-GRAVA-SAIDA
+                   THRU 2100-GRAVA-SAIDA-FIM
+           END-IF
       *
            PERFORM 1100-LER-ENTRADA
               THRU 1100-LER-ENTRADA-FIM
+      *
+           IF SW-FIM-NAO
+                PERFORM 1150-VALIDAR-ENTRADA
+                   THRU 1150-VALIDAR-ENTRADA-FIM
+           END-IF
       *
            .
       *
        2000-PROCESSO-FIM.
            EXIT.
+      *
+       2050-REJEITAR-REGISTRO.
+      *
+           DISPLAY 'REGISTRO REJEITADO =' REG-ENTRADA
+               ' MOTIVO=' WCA-MOTIVO-REJEICAO
+      *
+           ADD 1 TO CONT-REJEITADOS
+      *
+           MOVE COD-CTA TO DET-REJ-COD
+           MOVE TIP-CTA TO DET-REJ-TIP-CTA
+           MOVE WCA-MOTIVO-REJEICAO TO DET-REJ-MOTIVO
+           MOVE DET-REJ-01 TO REG-REJEITADO
+           WRITE REG-REJEITADO
+           .
+      *
+       2050-REJEITAR-REGISTRO-FIM.
+           EXIT.
       *
        2100-GRAVA-SAIDA.
       *
@@ -192,8 +290,10 @@
        3000-FINALIZAR.
       *
            DISPLAY WCA-FINALIZAR
+               ' REJEITADAS=' CONT-REJEITADOS
            CLOSE ENTRADA
                  SAIDA
+                 REJEITADOS
            .
       *
        3000-FINALIZAR-FIM.
