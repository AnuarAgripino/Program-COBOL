@@ -0,0 +1,290 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: le o extrato de saldos (mesmo layout do Entrada03.txt)
+      *          aplica a taxa de rendimento da poupanca e grava um novo
+      *          arquivo de entrada com os saldos ja atualizados para o
+      *          proximo mes.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+      ******************************************************************
+       FILE-CONTROL.
+      *
+           SELECT ENTRADA
+                 ASSIGN TO
+                    'C:\PastaCobol\Entrada03.txt'
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS WSN-FS-ENTRADA.
+      *
+           SELECT SAIDA
+                 ASSIGN TO
+                    'C:\PastaCobol\Entrada04.txt'
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS WSN-FS-SAIDA.
+      *
+           SELECT REJEITADOS
+                 ASSIGN TO
+                    'C:\PastaCobol\Rejeitados04.txt'
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS WSN-FS-REJEITADOS.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  ENTRADA.
+      *
+       01  REG-ENTRADA.
+           05 COD-CTA                  PIC 9(04).
+           05 TIP-CTA                  PIC X(20).
+           05 SALDO                    PIC S9(06)V99
+                                        SIGN IS LEADING SEPARATE.
+           05 SALDO-X REDEFINES SALDO  PIC X(09).
+           05 NOME-CLIENTE             PIC X(30).
+           05 CPF-CLIENTE              PIC 9(11).
+           05 GERENTE                  PIC 9(04).
+      *
+       FD  SAIDA.
+      *
+       01  REG-SAIDA                   PIC X(78).
+      *
+       FD  REJEITADOS.
+      *
+       01  REG-REJEITADO               PIC X(90).
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+       01  WCA-VARIAVEIS.
+           05 WSN-FS-ENTRADA               PIC 9(02) VALUE ZEROS.
+           05 WSN-FS-SAIDA                 PIC 9(02) VALUE ZEROS.
+      *
+           05 CONT-LEITURA                 PIC 9(05) VALUE ZERO.
+           05 CONT-REAJUSTADOS             PIC 9(05) VALUE ZERO.
+           05 CONT-REJEITADOS              PIC 9(05) VALUE ZERO.
+      *
+           05 WSN-FS-REJEITADOS            PIC 9(02) VALUE ZEROS.
+      *
+           05 WCA-IX-VISTO                 PIC 9(05) VALUE ZERO.
+      *
+           05 WCA-REG-VALIDO               PIC X(01) VALUE 'S'.
+              88 WCA-REG-VALIDO-SIM                  VALUE 'S'.
+              88 WCA-REG-VALIDO-NAO                  VALUE 'N'.
+           05 WCA-MOTIVO-REJEICAO          PIC X(30) VALUE SPACES.
+           05 WCA-COD-VISTO-TAB            PIC X(01)
+                                            OCCURS 10000 TIMES
+                                            VALUE 'N'.
+      *
+       01  WCA-CONSTANTES.
+           05 WCA-PRINCIPAL            PIC X(10) VALUE 'PRINCIPAL'.
+           05 WCA-INICIO               PIC X(10) VALUE 'INICIO'.
+           05 WCA-FINALIZAR            PIC X(10) VALUE 'FINALIZAR'.
+           05 WCA-PROCESSO             PIC X(10) VALUE 'PROCESSO'.
+           05 WCA-LER-ENTRADA          PIC X(12) VALUE 'LER-ENTRADA'.
+           05 WCA-GRAVAR-SAIDA         PIC X(12) VALUE 'GRAVAR-SAIDA'.
+      *
+           05 WCA-TIPO-POUPANCA        PIC X(20) VALUE 'Conta Poupanca'.
+           05 WCA-TAXA-POUPANCA        PIC 9V9(04) VALUE 0,005.
+      *
+       01  RG-ENT.
+           03  ENT-CDO-CTA             PIC 9(04).
+           03  ENT-TIP-CTA             PIC X(20).
+           03  ENT-SLD-CTA             PIC S9(06)V99
+                                       SIGN IS LEADING SEPARATE.
+           03  ENT-SLD-CTA-X REDEFINES ENT-SLD-CTA
+                                       PIC X(09).
+           03  ENT-NOME-CLIENTE        PIC X(30).
+           03  ENT-CPF-CLIENTE         PIC 9(11).
+           03  ENT-GERENTE             PIC 9(04).
+      *
+       01  WCA-CALCULO.
+           05 WCA-RENDIMENTO           PIC S9(06)V99.
+           05 WCA-NOVO-SALDO           PIC S9(06)V99.
+      *
+       01  DET-REJ-01.
+           03  FILLER                  PIC X(02) VALUE SPACES.
+           03  DET-REJ-COD             PIC 9(04).
+           03  FILLER                  PIC X(06) VALUE SPACES.
+           03  DET-REJ-TIP-CTA         PIC X(20).
+           03  FILLER                  PIC X(01) VALUE SPACES.
+           03  DET-REJ-MOTIVO          PIC X(30).
+      *
+       01  WSW-SWITCHES.
+           05 SW-ENTRADA               PIC X(01) VALUE 'N'.
+           88 SW-FIM-NAO                         VALUE 'N'.
+           88 SW-FIM-SIM                         VALUE 'S'.
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       0000-PRINCIPAL.
+      *
+           DISPLAY WCA-PRINCIPAL
+      *
+           PERFORM 1000-INICIO
+           THRU 1000-INICIO-FIM
+      *
+           PERFORM 2000-PROCESSO
+           THRU 2000-PROCESSO-FIM
+           UNTIL SW-FIM-SIM
+      *
+           PERFORM 3000-FINALIZAR
+           THRU 3000-FINALIZAR-FIM
+      *
+           STOP RUN
+      *
+           .
+      ******************************************************************
+       1000-INICIO.
+      ******************************************************************
+           DISPLAY WCA-INICIO
+           SET SW-FIM-NAO TO TRUE
+           OPEN INPUT ENTRADA
+           OPEN OUTPUT SAIDA
+           OPEN OUTPUT REJEITADOS
+      *
+           PERFORM 1100-LER-ENTRADA
+           THRU 1100-LER-ENTRADA-FIM
+      *
+           IF SW-FIM-NAO
+                PERFORM 1150-VALIDAR-ENTRADA
+                   THRU 1150-VALIDAR-ENTRADA-FIM
+           END-IF
+           .
+      *
+       1000-INICIO-FIM.
+           EXIT.
+      ******************************************************************
+      *1100-LER-ENTRADA - LE O EXTRATO DE SALDOS
+      ******************************************************************
+       1100-LER-ENTRADA.
+           READ ENTRADA
+              AT END
+                 SET SW-FIM-SIM TO TRUE
+              NOT AT END
+                 ADD 1 TO CONT-LEITURA
+              END-READ
+      *
+           .
+      *
+       1100-LER-ENTRADA-FIM.
+           EXIT.
+      ******************************************************************
+      *1150-VALIDAR-ENTRADA - CONFERE DUPLICIDADE E SALDO INVALIDO
+      *(MESMOS CRITERIOS DA VALIDACAO DE Program-COBOL5, PARA QUE UM
+      *REGISTRO REJEITADO NO RELATORIO MENSAL NAO VOLTE A ENTRAR NO
+      *ARQUIVO DE ENTRADA DO PROXIMO MES)
+      ******************************************************************
+       1150-VALIDAR-ENTRADA.
+      *
+           SET WCA-REG-VALIDO-SIM TO TRUE
+           MOVE SPACES TO WCA-MOTIVO-REJEICAO
+      *
+           IF SALDO IS NOT NUMERIC
+                SET WCA-REG-VALIDO-NAO TO TRUE
+                MOVE 'SALDO INVALIDO' TO WCA-MOTIVO-REJEICAO
+           END-IF
+      *
+           IF WCA-REG-VALIDO-SIM
+                COMPUTE WCA-IX-VISTO = COD-CTA + 1
+                IF WCA-COD-VISTO-TAB (WCA-IX-VISTO) EQUAL 'S'
+                     SET WCA-REG-VALIDO-NAO TO TRUE
+                     MOVE 'CODIGO DE CONTA DUPLICADO'
+                       TO WCA-MOTIVO-REJEICAO
+                ELSE
+                     MOVE 'S' TO WCA-COD-VISTO-TAB (WCA-IX-VISTO)
+                END-IF
+           END-IF
+           .
+      *
+       1150-VALIDAR-ENTRADA-FIM.
+           EXIT.
+      *
+       2000-PROCESSO.
+      *
+           DISPLAY WCA-PROCESSO
+               ' ' REG-ENTRADA
+      *
+           IF WCA-REG-VALIDO-NAO
+                PERFORM 2050-REJEITAR-REGISTRO
+                   THRU 2050-REJEITAR-REGISTRO-FIM
+           ELSE
+                MOVE REG-ENTRADA TO RG-ENT
+      *
+                IF ENT-TIP-CTA EQUAL WCA-TIPO-POUPANCA
+                     COMPUTE WCA-RENDIMENTO ROUNDED =
+                             ENT-SLD-CTA * WCA-TAXA-POUPANCA
+                     COMPUTE WCA-NOVO-SALDO =
+                             ENT-SLD-CTA + WCA-RENDIMENTO
+                     MOVE WCA-NOVO-SALDO TO ENT-SLD-CTA
+                     MOVE ENT-SLD-CTA TO SALDO
+                     ADD 1 TO CONT-REAJUSTADOS
+                END-IF
+      *
+                MOVE REG-ENTRADA TO REG-SAIDA
+      *
+                PERFORM 2100-GRAVA-SAIDA
+                   THRU 2100-GRAVA-SAIDA-FIM
+           END-IF
+      *
+           PERFORM 1100-LER-ENTRADA
+              THRU 1100-LER-ENTRADA-FIM
+      *
+           IF SW-FIM-NAO
+                PERFORM 1150-VALIDAR-ENTRADA
+                   THRU 1150-VALIDAR-ENTRADA-FIM
+           END-IF
+      *
+           .
+      *
+       2000-PROCESSO-FIM.
+           EXIT.
+      *
+       2050-REJEITAR-REGISTRO.
+      *
+           DISPLAY 'REGISTRO REJEITADO =' REG-ENTRADA
+               ' MOTIVO=' WCA-MOTIVO-REJEICAO
+      *
+           ADD 1 TO CONT-REJEITADOS
+      *
+           MOVE COD-CTA TO DET-REJ-COD
+           MOVE TIP-CTA TO DET-REJ-TIP-CTA
+           MOVE WCA-MOTIVO-REJEICAO TO DET-REJ-MOTIVO
+           MOVE DET-REJ-01 TO REG-REJEITADO
+           WRITE REG-REJEITADO
+           .
+      *
+       2050-REJEITAR-REGISTRO-FIM.
+           EXIT.
+      *
+       2100-GRAVA-SAIDA.
+      *
+           DISPLAY WCA-GRAVAR-SAIDA
+           WRITE REG-SAIDA
+           .
+      *
+       2100-GRAVA-SAIDA-FIM.
+           EXIT.
+      *
+       3000-FINALIZAR.
+      *
+           DISPLAY WCA-FINALIZAR
+               ' CONTAS LIDAS=' CONT-LEITURA
+               ' REAJUSTADAS=' CONT-REAJUSTADOS
+               ' REJEITADAS=' CONT-REJEITADOS
+      *
+           CLOSE ENTRADA
+                 SAIDA
+                 REJEITADOS
+           .
+      *
+       3000-FINALIZAR-FIM.
+           EXIT.
